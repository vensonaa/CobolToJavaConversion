@@ -34,7 +34,7 @@
 
            SELECT PURCHASE-ORDER ASSIGN TO "purchase_orders.dat"
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE IS RANDOM
+                  ACCESS MODE IS DYNAMIC
                   RECORD KEY IS PURCHASE-ORDER-KEY
                   FILE STATUS IS WS-PURCHASE-ORDER-STATUS.
 
@@ -271,6 +271,10 @@
                88  WS-CUSTOMER-INACTIVE VALUE "I".
                88  WS-CUSTOMER-HOLD     VALUE "H".
 
+       01  WS-PO-AUTO-NUMBER          PIC 9(8) VALUE 90000000.
+       01  WS-PO-SCAN-EOF-FLAG        PIC X VALUE "N".
+           88  WS-PO-SCAN-EOF-YES     VALUE "Y".
+
        01  WS-PURCHASE-ORDER-STRUCTURE.
            05  WS-PO-NUMBER           PIC 9(8).
            05  WS-PO-SUPPLIER-ID      PIC 9(4).
@@ -284,6 +288,10 @@
                88  WS-PO-CANCELLED     VALUE "C".
            05  WS-PO-APPROVED-BY      PIC X(20).
            05  WS-PO-APPROVED-DATE    PIC 9(8).
+           05  WS-PO-PRODUCT-ID       PIC 9(8).
+           05  WS-PO-WAREHOUSE-ID     PIC 9(3).
+           05  WS-PO-QUANTITY         PIC 9(8).
+           05  WS-PO-UNIT-COST        PIC 9(8)V99.
 
        01  WS-SALES-ORDER-STRUCTURE.
            05  WS-SO-NUMBER           PIC 9(8).
@@ -299,6 +307,9 @@
                88  WS-SO-CANCELLED     VALUE "X".
            05  WS-SO-SHIP-TO          PIC X(100).
            05  WS-SO-SHIP-VIA         PIC X(20).
+           05  WS-SO-PRODUCT-ID       PIC 9(8).
+           05  WS-SO-WAREHOUSE-ID     PIC 9(3).
+           05  WS-SO-QUANTITY         PIC 9(8).
 
        01  WS-TRANSACTION-STRUCTURE.
            05  WS-TRANS-ID            PIC 9(10).
@@ -311,7 +322,7 @@
            05  WS-TRANS-WAREHOUSE-ID  PIC 9(3).
            05  WS-TRANS-QUANTITY      PIC 9(8).
            05  WS-TRANS-UNIT-COST     PIC 9(8)V99.
-           05  WS-TRANS-TOTAL-COST    PIC 9(10)V99).
+           05  WS-TRANS-TOTAL-COST    PIC 9(10)V99.
            05  WS-TRANS-DATE          PIC 9(8).
            05  WS-TRANS-TIME          PIC 9(6).
            05  WS-TRANS-REFERENCE     PIC X(20).
@@ -350,6 +361,102 @@
            05  WS-PH-REASON-CODE      PIC X(2).
            05  WS-PH-APPROVED-BY      PIC X(20).
 
+       01  WS-PRODUCT-KEY-BUILD       PIC 9(8).
+
+       01  WS-PRODUCT-DATA-FIELDS.
+           05  WS-PMD-SUPPLIER-ID     PIC 9(4).
+           05  WS-PMD-MIN-STOCK       PIC 9(6).
+           05  WS-PMD-MAX-STOCK       PIC 9(6).
+           05  WS-PMD-REORDER-PT      PIC 9(6).
+           05  WS-PMD-COST            PIC 9(8)V99.
+           05  WS-PMD-PRICE           PIC 9(8)V99.
+           05  FILLER                 PIC X(158).
+
+       01  WS-INVENTORY-KEY-BUILD.
+           05  WS-IVK-PRODUCT-ID      PIC 9(8).
+           05  WS-IVK-WAREHOUSE-ID    PIC 9(3).
+           05  FILLER                 PIC X(9) VALUE SPACES.
+
+       01  WS-WAREHOUSE-KEY-BUILD.
+           05  WS-WHK-ID              PIC 9(3).
+           05  FILLER                 PIC X(17) VALUE SPACES.
+
+       01  WS-INVENTORY-DATA-FIELDS.
+           05  WS-IVD-QUANTITY        PIC 9(8).
+           05  WS-IVD-ALLOCATED       PIC 9(8).
+           05  WS-IVD-AVAILABLE       PIC 9(8).
+           05  WS-IVD-UNIT-COST       PIC 9(8)V99.
+           05  WS-IVD-LAST-RECEIPT    PIC 9(8).
+           05  WS-IVD-LAST-ISSUE      PIC 9(8).
+           05  FILLER                 PIC X(150).
+
+       01  WS-PO-KEY-BUILD.
+           05  WS-POK-NUMBER          PIC 9(8).
+           05  FILLER                 PIC X(12) VALUE SPACES.
+
+       01  WS-PO-DATA-FIELDS.
+           05  WS-POD-SUPPLIER-ID     PIC 9(4).
+           05  WS-POD-DATE            PIC 9(8).
+           05  WS-POD-REQUIRED-DATE   PIC 9(8).
+           05  WS-POD-TOTAL-AMOUNT    PIC 9(10)V99.
+           05  WS-POD-STATUS          PIC X(1).
+           05  WS-POD-PRODUCT-ID      PIC 9(8).
+           05  WS-POD-WAREHOUSE-ID    PIC 9(3).
+           05  WS-POD-QUANTITY        PIC 9(8).
+           05  WS-POD-UNIT-COST       PIC 9(8)V99.
+           05  FILLER                 PIC X(138).
+
+       01  WS-SO-KEY-BUILD.
+           05  WS-SOK-NUMBER          PIC 9(8).
+           05  FILLER                 PIC X(12) VALUE SPACES.
+
+       01  WS-SO-DATA-FIELDS.
+           05  WS-SOD-CUSTOMER-ID     PIC 9(6).
+           05  WS-SOD-DATE            PIC 9(8).
+           05  WS-SOD-REQUIRED-DATE   PIC 9(8).
+           05  WS-SOD-TOTAL-AMOUNT    PIC 9(10)V99.
+           05  WS-SOD-STATUS          PIC X(1).
+           05  WS-SOD-PRODUCT-ID      PIC 9(8).
+           05  WS-SOD-WAREHOUSE-ID    PIC 9(3).
+           05  WS-SOD-QUANTITY        PIC 9(8).
+           05  FILLER                 PIC X(146).
+
+       01  WS-PH-KEY-BUILD.
+           05  WS-PHK-PRODUCT-ID      PIC 9(8).
+           05  WS-PHK-EFFECTIVE-DATE  PIC 9(8).
+           05  FILLER                 PIC X(4) VALUE SPACES.
+
+       01  WS-PH-DATA-FIELDS.
+           05  WS-PHD-END-DATE        PIC 9(8).
+           05  WS-PHD-COST-PRICE      PIC 9(8)V99.
+           05  WS-PHD-SELLING-PRICE   PIC 9(8)V99.
+           05  WS-PHD-REASON-CODE     PIC X(2).
+           05  WS-PHD-APPROVED-BY     PIC X(20).
+           05  FILLER                 PIC X(150).
+
+       01  WS-TRANS-KEY-BUILD         PIC 9(10).
+       01  WS-NEXT-TRANS-ID           PIC 9(10) VALUE 1.
+
+       01  WS-TRANS-DATA-FIELDS.
+           05  WS-TLD-TYPE            PIC X(2).
+           05  WS-TLD-PRODUCT-ID      PIC 9(8).
+           05  WS-TLD-WAREHOUSE-ID    PIC 9(3).
+           05  WS-TLD-QUANTITY        PIC 9(8).
+           05  WS-TLD-UNIT-COST       PIC 9(8)V99.
+           05  WS-TLD-DATE            PIC 9(8).
+           05  WS-TLD-TIME            PIC 9(6).
+           05  WS-TLD-REFERENCE       PIC X(20).
+           05  FILLER                 PIC X(135).
+
+       01  WS-INV-FOUND-FLAG          PIC X VALUE "N".
+           88  WS-INV-FOUND-YES       VALUE "Y".
+
+       01  WS-WH-FOUND-FLAG           PIC X VALUE "N".
+           88  WS-WH-FOUND-YES        VALUE "Y".
+
+       01  WS-XFER-WH-OK-FLAG         PIC X VALUE "Y".
+           88  WS-XFER-WH-VALID       VALUE "Y".
+
        01  WS-SYSTEM-VARIABLES.
            05  WS-CURRENT-DATE        PIC 9(8).
            05  WS-CURRENT-TIME        PIC 9(6).
@@ -406,3 +513,571 @@
            PERFORM 2000-MAIN-MENU UNTIL WS-MENU-EXIT
            PERFORM 9000-CLEANUP
            STOP RUN.
+
+       1000-INITIALIZATION.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-DETERMINE-PO-AUTO-NUMBER
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           DISPLAY " "
+           DISPLAY "==============================================="
+           DISPLAY "     ENTERPRISE INVENTORY SYSTEM"
+           DISPLAY "==============================================="
+           DISPLAY "Date: " WS-CURRENT-DATE.
+
+       1100-OPEN-FILES.
+           OPEN I-O PRODUCT-MASTER
+           IF WS-PRODUCT-MASTER-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open product master file"
+               STOP RUN
+           END-IF
+
+           OPEN I-O INVENTORY-FILE
+           IF WS-INVENTORY-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open inventory file"
+               STOP RUN
+           END-IF
+
+           OPEN I-O SUPPLIER-FILE
+           IF WS-SUPPLIER-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open supplier file"
+               STOP RUN
+           END-IF
+
+           OPEN I-O PURCHASE-ORDER
+           IF WS-PURCHASE-ORDER-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open purchase order file"
+               STOP RUN
+           END-IF
+
+           OPEN I-O SALES-ORDER
+           IF WS-SALES-ORDER-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open sales order file"
+               STOP RUN
+           END-IF
+
+           OPEN I-O WAREHOUSE-FILE
+           IF WS-WAREHOUSE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open warehouse file"
+               STOP RUN
+           END-IF
+
+           OPEN I-O PRICE-HISTORY
+           IF WS-PRICE-HISTORY-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open price history file"
+               STOP RUN
+           END-IF
+
+           OPEN I-O TRANSACTION-LOG
+           IF WS-TRANSACTION-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR: cannot open transaction log file"
+               STOP RUN
+           END-IF.
+
+       1150-DETERMINE-PO-AUTO-NUMBER.
+           MOVE "N" TO WS-PO-SCAN-EOF-FLAG
+           MOVE LOW-VALUES TO PURCHASE-ORDER-KEY
+           START PURCHASE-ORDER KEY IS NOT LESS THAN PURCHASE-ORDER-KEY
+               INVALID KEY SET WS-PO-SCAN-EOF-YES TO TRUE
+           END-START
+           PERFORM UNTIL WS-PO-SCAN-EOF-YES
+               READ PURCHASE-ORDER NEXT RECORD
+                   AT END SET WS-PO-SCAN-EOF-YES TO TRUE
+                   NOT AT END
+                       MOVE PURCHASE-ORDER-KEY TO WS-PO-KEY-BUILD
+                       IF WS-POK-NUMBER > WS-PO-AUTO-NUMBER
+                           MOVE WS-POK-NUMBER TO WS-PO-AUTO-NUMBER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2000-MAIN-MENU.
+           DISPLAY " "
+           DISPLAY "=== MAIN MENU ==="
+           DISPLAY "1. Product Master"
+           DISPLAY "2. Inventory"
+           DISPLAY "3. Supplier"
+           DISPLAY "4. Customer"
+           DISPLAY "5. Purchase Orders"
+           DISPLAY "6. Sales Orders"
+           DISPLAY "7. Reports"
+           DISPLAY "8. Maintenance"
+           DISPLAY "9. Exit"
+           DISPLAY "Enter choice (1-9): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE TRUE
+               WHEN WS-MENU-PRODUCT
+                   DISPLAY "Product Master menu not yet implemented."
+               WHEN WS-MENU-INVENTORY
+                   PERFORM 4000-INVENTORY-MENU
+               WHEN WS-MENU-SUPPLIER
+                   DISPLAY "Supplier menu not yet implemented."
+               WHEN WS-MENU-CUSTOMER
+                   DISPLAY "Customer menu not yet implemented."
+               WHEN WS-MENU-PURCHASE
+                   PERFORM 5000-PURCHASE-MENU
+               WHEN WS-MENU-SALES
+                   PERFORM 6000-SALES-MENU
+               WHEN WS-MENU-REPORTS
+                   DISPLAY "Reports menu not yet implemented."
+               WHEN WS-MENU-MAINTENANCE
+                   DISPLAY "Maintenance menu not yet implemented."
+               WHEN WS-MENU-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       4000-INVENTORY-MENU.
+           DISPLAY " "
+           DISPLAY "=== INVENTORY MENU ==="
+           DISPLAY "1. Transfer Stock Between Warehouses"
+           DISPLAY "2. Return to Main Menu"
+           DISPLAY "Enter choice (1-2): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1 PERFORM 4100-TRANSFER-WAREHOUSE-STOCK
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       4100-TRANSFER-WAREHOUSE-STOCK.
+           DISPLAY " "
+           DISPLAY "=== TRANSFER STOCK BETWEEN WAREHOUSES ==="
+           DISPLAY "Enter Product ID: " WITH NO ADVANCING
+           ACCEPT WS-TRANS-PRODUCT-ID
+           DISPLAY "Enter From Warehouse ID: " WITH NO ADVANCING
+           ACCEPT WS-TRANS-WAREHOUSE-ID
+           DISPLAY "Enter To Warehouse ID: " WITH NO ADVANCING
+           ACCEPT WS-INV-WAREHOUSE-ID
+           DISPLAY "Enter Quantity to Transfer: " WITH NO ADVANCING
+           ACCEPT WS-TRANS-QUANTITY
+
+           MOVE "Y" TO WS-XFER-WH-OK-FLAG
+           MOVE WS-TRANS-WAREHOUSE-ID TO WS-WHK-ID
+           PERFORM 4105-READ-WAREHOUSE-RECORD
+           IF NOT WS-WH-FOUND-YES
+               DISPLAY "From warehouse ID not found."
+               MOVE "N" TO WS-XFER-WH-OK-FLAG
+           END-IF
+           MOVE WS-INV-WAREHOUSE-ID TO WS-WHK-ID
+           PERFORM 4105-READ-WAREHOUSE-RECORD
+           IF NOT WS-WH-FOUND-YES
+               DISPLAY "To warehouse ID not found."
+               MOVE "N" TO WS-XFER-WH-OK-FLAG
+           END-IF
+           IF WS-TRANS-WAREHOUSE-ID = WS-INV-WAREHOUSE-ID
+               DISPLAY "From and To warehouse cannot be the same."
+               MOVE "N" TO WS-XFER-WH-OK-FLAG
+           END-IF
+
+           IF WS-XFER-WH-VALID
+               MOVE WS-TRANS-PRODUCT-ID TO WS-IVK-PRODUCT-ID
+               MOVE WS-TRANS-WAREHOUSE-ID TO WS-IVK-WAREHOUSE-ID
+               PERFORM 4110-READ-INVENTORY-RECORD
+               IF NOT WS-INV-FOUND-YES
+                   DISPLAY "Source warehouse has no inventory record ",
+                       "for this product."
+               ELSE
+                   IF WS-IVD-AVAILABLE < WS-TRANS-QUANTITY
+                       DISPLAY "Insufficient available stock at ",
+                           "source warehouse."
+                   ELSE
+                       SUBTRACT WS-TRANS-QUANTITY FROM WS-IVD-QUANTITY
+                       SUBTRACT WS-TRANS-QUANTITY FROM WS-IVD-AVAILABLE
+                       MOVE WS-CURRENT-DATE TO WS-IVD-LAST-ISSUE
+                       PERFORM 4120-REWRITE-INVENTORY-RECORD
+
+                       MOVE WS-TRANS-PRODUCT-ID TO WS-IVK-PRODUCT-ID
+                       MOVE WS-INV-WAREHOUSE-ID TO WS-IVK-WAREHOUSE-ID
+                       PERFORM 4110-READ-INVENTORY-RECORD
+                       IF WS-INV-FOUND-YES
+                           ADD WS-TRANS-QUANTITY TO WS-IVD-QUANTITY
+                           ADD WS-TRANS-QUANTITY TO WS-IVD-AVAILABLE
+                           MOVE WS-CURRENT-DATE TO WS-IVD-LAST-RECEIPT
+                           PERFORM 4120-REWRITE-INVENTORY-RECORD
+                       ELSE
+                           MOVE WS-TRANS-QUANTITY TO WS-IVD-QUANTITY
+                           MOVE WS-TRANS-QUANTITY TO WS-IVD-AVAILABLE
+                           MOVE 0 TO WS-IVD-ALLOCATED
+                           MOVE 0 TO WS-IVD-UNIT-COST
+                           MOVE WS-CURRENT-DATE TO WS-IVD-LAST-RECEIPT
+                           MOVE 0 TO WS-IVD-LAST-ISSUE
+                           PERFORM 4130-WRITE-INVENTORY-RECORD
+                       END-IF
+
+                       MOVE "TR" TO WS-TLD-TYPE
+                       MOVE WS-TRANS-PRODUCT-ID TO WS-TLD-PRODUCT-ID
+                       MOVE WS-INV-WAREHOUSE-ID TO WS-TLD-WAREHOUSE-ID
+                       MOVE WS-TRANS-QUANTITY TO WS-TLD-QUANTITY
+                       MOVE 0 TO WS-TLD-UNIT-COST
+                       MOVE WS-CURRENT-DATE TO WS-TLD-DATE
+                       MOVE WS-CURRENT-TIME TO WS-TLD-TIME
+                       STRING "FROM WHSE " WS-TRANS-WAREHOUSE-ID
+                           DELIMITED BY SIZE INTO WS-TLD-REFERENCE
+                       PERFORM 4900-WRITE-TRANSACTION-LOG-RECORD
+                       DISPLAY "Stock transferred successfully."
+                   END-IF
+               END-IF
+           END-IF.
+
+       4105-READ-WAREHOUSE-RECORD.
+           MOVE "N" TO WS-WH-FOUND-FLAG
+           MOVE WS-WAREHOUSE-KEY-BUILD TO WAREHOUSE-FILE-KEY
+           READ WAREHOUSE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-WH-FOUND-YES TO TRUE
+           END-READ.
+
+       4110-READ-INVENTORY-RECORD.
+           MOVE "N" TO WS-INV-FOUND-FLAG
+           MOVE WS-INVENTORY-KEY-BUILD TO INVENTORY-FILE-KEY
+           READ INVENTORY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE INVENTORY-FILE-DATA TO WS-INVENTORY-DATA-FIELDS
+                   SET WS-INV-FOUND-YES TO TRUE
+           END-READ.
+
+       4120-REWRITE-INVENTORY-RECORD.
+           MOVE WS-INVENTORY-KEY-BUILD TO INVENTORY-FILE-KEY
+           MOVE WS-INVENTORY-DATA-FIELDS TO INVENTORY-FILE-DATA
+           MOVE WS-CURRENT-DATE TO INVENTORY-FILE-TIMESTAMP
+           REWRITE INVENTORY-FILE-RECORD.
+
+       4130-WRITE-INVENTORY-RECORD.
+           MOVE WS-INVENTORY-KEY-BUILD TO INVENTORY-FILE-KEY
+           MOVE WS-INVENTORY-DATA-FIELDS TO INVENTORY-FILE-DATA
+           MOVE WS-CURRENT-DATE TO INVENTORY-FILE-TIMESTAMP
+           WRITE INVENTORY-FILE-RECORD
+               INVALID KEY
+                   DISPLAY "Warning: inventory record not written"
+           END-WRITE.
+
+       4900-WRITE-TRANSACTION-LOG-RECORD.
+           MOVE WS-NEXT-TRANS-ID TO WS-TRANS-KEY-BUILD
+           ADD 1 TO WS-NEXT-TRANS-ID
+           MOVE WS-TRANS-KEY-BUILD TO TRANSACTION-LOG-KEY
+           MOVE WS-TRANS-DATA-FIELDS TO TRANSACTION-LOG-DATA
+           MOVE WS-CURRENT-DATE TO TRANSACTION-LOG-TIMESTAMP
+           WRITE TRANSACTION-LOG-RECORD
+               INVALID KEY
+                   DISPLAY "Warning: transaction log record not ",
+                       "written"
+           END-WRITE.
+
+       5000-PURCHASE-MENU.
+           DISPLAY " "
+           DISPLAY "=== PURCHASE ORDER MENU ==="
+           DISPLAY "1. Create Purchase Order"
+           DISPLAY "2. Receive Purchase Order"
+           DISPLAY "3. Return to Main Menu"
+           DISPLAY "Enter choice (1-3): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1 PERFORM 5100-CREATE-PURCHASE-ORDER
+               WHEN 2 PERFORM 5200-RECEIVE-PURCHASE-ORDER
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       5100-CREATE-PURCHASE-ORDER.
+           DISPLAY " "
+           DISPLAY "=== CREATE PURCHASE ORDER ==="
+           DISPLAY "Enter PO Number: " WITH NO ADVANCING
+           ACCEPT WS-PO-NUMBER
+           DISPLAY "Enter Supplier ID: " WITH NO ADVANCING
+           ACCEPT WS-POD-SUPPLIER-ID
+           DISPLAY "Enter Product ID: " WITH NO ADVANCING
+           ACCEPT WS-POD-PRODUCT-ID
+           DISPLAY "Enter Warehouse ID: " WITH NO ADVANCING
+           ACCEPT WS-POD-WAREHOUSE-ID
+           DISPLAY "Enter Quantity Ordered: " WITH NO ADVANCING
+           ACCEPT WS-POD-QUANTITY
+           DISPLAY "Enter Unit Cost: " WITH NO ADVANCING
+           ACCEPT WS-POD-UNIT-COST
+
+           MOVE WS-CURRENT-DATE TO WS-POD-DATE
+           MOVE WS-CURRENT-DATE TO WS-POD-REQUIRED-DATE
+           MOVE "S" TO WS-POD-STATUS
+           COMPUTE WS-POD-TOTAL-AMOUNT =
+               WS-POD-QUANTITY * WS-POD-UNIT-COST
+
+           MOVE WS-PO-NUMBER TO WS-POK-NUMBER
+           MOVE WS-PO-KEY-BUILD TO PURCHASE-ORDER-KEY
+           MOVE WS-PO-DATA-FIELDS TO PURCHASE-ORDER-DATA
+           MOVE WS-CURRENT-DATE TO PURCHASE-ORDER-TIMESTAMP
+           WRITE PURCHASE-ORDER-RECORD
+               INVALID KEY
+                   DISPLAY "Purchase order number already exists."
+               NOT INVALID KEY
+                   DISPLAY "Purchase order created and sent to ",
+                       "supplier."
+           END-WRITE.
+
+       5200-RECEIVE-PURCHASE-ORDER.
+           DISPLAY " "
+           DISPLAY "=== RECEIVE PURCHASE ORDER ==="
+           DISPLAY "Enter PO Number: " WITH NO ADVANCING
+           ACCEPT WS-PO-NUMBER
+
+           MOVE WS-PO-NUMBER TO WS-POK-NUMBER
+           MOVE WS-PO-KEY-BUILD TO PURCHASE-ORDER-KEY
+           READ PURCHASE-ORDER
+               INVALID KEY
+                   DISPLAY "Purchase order not found."
+               NOT INVALID KEY
+                   MOVE PURCHASE-ORDER-DATA TO WS-PO-DATA-FIELDS
+                   IF WS-POD-STATUS NOT = "S"
+                       DISPLAY "Purchase order is not open for ",
+                           "receiving."
+                   ELSE
+                       PERFORM 5210-RECEIVE-PO-LINE
+                   END-IF
+           END-READ.
+
+       5210-RECEIVE-PO-LINE.
+           MOVE "R" TO WS-POD-STATUS
+           MOVE WS-PO-DATA-FIELDS TO PURCHASE-ORDER-DATA
+           REWRITE PURCHASE-ORDER-RECORD
+
+           MOVE WS-POD-PRODUCT-ID TO WS-IVK-PRODUCT-ID
+           MOVE WS-POD-WAREHOUSE-ID TO WS-IVK-WAREHOUSE-ID
+           PERFORM 4110-READ-INVENTORY-RECORD
+           IF WS-INV-FOUND-YES
+               ADD WS-POD-QUANTITY TO WS-IVD-QUANTITY
+               ADD WS-POD-QUANTITY TO WS-IVD-AVAILABLE
+               MOVE WS-CURRENT-DATE TO WS-IVD-LAST-RECEIPT
+               MOVE WS-POD-UNIT-COST TO WS-IVD-UNIT-COST
+               PERFORM 4120-REWRITE-INVENTORY-RECORD
+           ELSE
+               MOVE WS-POD-QUANTITY TO WS-IVD-QUANTITY
+               MOVE WS-POD-QUANTITY TO WS-IVD-AVAILABLE
+               MOVE 0 TO WS-IVD-ALLOCATED
+               MOVE WS-POD-UNIT-COST TO WS-IVD-UNIT-COST
+               MOVE WS-CURRENT-DATE TO WS-IVD-LAST-RECEIPT
+               MOVE 0 TO WS-IVD-LAST-ISSUE
+               PERFORM 4130-WRITE-INVENTORY-RECORD
+           END-IF
+
+           PERFORM 5220-CHECK-PRICE-CHANGE
+
+           MOVE "RC" TO WS-TLD-TYPE
+           MOVE WS-POD-PRODUCT-ID TO WS-TLD-PRODUCT-ID
+           MOVE WS-POD-WAREHOUSE-ID TO WS-TLD-WAREHOUSE-ID
+           MOVE WS-POD-QUANTITY TO WS-TLD-QUANTITY
+           MOVE WS-POD-UNIT-COST TO WS-TLD-UNIT-COST
+           MOVE WS-CURRENT-DATE TO WS-TLD-DATE
+           MOVE WS-CURRENT-TIME TO WS-TLD-TIME
+           STRING "PO " WS-PO-NUMBER
+               DELIMITED BY SIZE INTO WS-TLD-REFERENCE
+           PERFORM 4900-WRITE-TRANSACTION-LOG-RECORD
+           DISPLAY "Purchase order received successfully."
+           DISPLAY "Quantity received: " WS-POD-QUANTITY.
+
+       5220-CHECK-PRICE-CHANGE.
+           MOVE WS-POD-PRODUCT-ID TO WS-PRODUCT-KEY-BUILD
+           MOVE WS-PRODUCT-KEY-BUILD TO PRODUCT-MASTER-KEY
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE PRODUCT-MASTER-DATA TO WS-PRODUCT-DATA-FIELDS
+                   IF WS-PMD-COST NOT = WS-POD-UNIT-COST
+                       PERFORM 5230-WRITE-PRICE-HISTORY
+                       MOVE WS-POD-UNIT-COST TO WS-PMD-COST
+                       MOVE WS-PRODUCT-DATA-FIELDS
+                           TO PRODUCT-MASTER-DATA
+                       REWRITE PRODUCT-MASTER-RECORD
+                   END-IF
+           END-READ.
+
+       5230-WRITE-PRICE-HISTORY.
+           MOVE WS-POD-PRODUCT-ID TO WS-PHK-PRODUCT-ID
+           MOVE WS-CURRENT-DATE TO WS-PHK-EFFECTIVE-DATE
+           MOVE WS-PH-KEY-BUILD TO PRICE-HISTORY-KEY
+           MOVE 0 TO WS-PHD-END-DATE
+           MOVE WS-POD-UNIT-COST TO WS-PHD-COST-PRICE
+           MOVE WS-PMD-PRICE TO WS-PHD-SELLING-PRICE
+           MOVE "RC" TO WS-PHD-REASON-CODE
+           MOVE WS-USER-ID TO WS-PHD-APPROVED-BY
+           MOVE WS-PH-DATA-FIELDS TO PRICE-HISTORY-DATA
+           MOVE WS-CURRENT-DATE TO PRICE-HISTORY-TIMESTAMP
+           WRITE PRICE-HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "Warning: price history record not ",
+                       "written"
+           END-WRITE.
+
+       6000-SALES-MENU.
+           DISPLAY " "
+           DISPLAY "=== SALES ORDER MENU ==="
+           DISPLAY "1. Create Sales Order"
+           DISPLAY "2. Confirm Sales Order"
+           DISPLAY "3. Return to Main Menu"
+           DISPLAY "Enter choice (1-3): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1 PERFORM 6100-CREATE-SALES-ORDER
+               WHEN 2 PERFORM 6200-CONFIRM-SALES-ORDER
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       6100-CREATE-SALES-ORDER.
+           DISPLAY " "
+           DISPLAY "=== CREATE SALES ORDER ==="
+           DISPLAY "Enter SO Number: " WITH NO ADVANCING
+           ACCEPT WS-SO-NUMBER
+           DISPLAY "Enter Customer ID: " WITH NO ADVANCING
+           ACCEPT WS-SOD-CUSTOMER-ID
+           DISPLAY "Enter Product ID: " WITH NO ADVANCING
+           ACCEPT WS-SOD-PRODUCT-ID
+           DISPLAY "Enter Warehouse ID: " WITH NO ADVANCING
+           ACCEPT WS-SOD-WAREHOUSE-ID
+           DISPLAY "Enter Quantity Ordered: " WITH NO ADVANCING
+           ACCEPT WS-SOD-QUANTITY
+
+           MOVE WS-CURRENT-DATE TO WS-SOD-DATE
+           MOVE WS-CURRENT-DATE TO WS-SOD-REQUIRED-DATE
+           MOVE "D" TO WS-SOD-STATUS
+           MOVE 0 TO WS-SOD-TOTAL-AMOUNT
+
+           MOVE WS-SO-NUMBER TO WS-SOK-NUMBER
+           MOVE WS-SO-KEY-BUILD TO SALES-ORDER-KEY
+           MOVE WS-SO-DATA-FIELDS TO SALES-ORDER-DATA
+           MOVE WS-CURRENT-DATE TO SALES-ORDER-TIMESTAMP
+           WRITE SALES-ORDER-RECORD
+               INVALID KEY
+                   DISPLAY "Sales order number already exists."
+               NOT INVALID KEY
+                   DISPLAY "Sales order created as draft."
+           END-WRITE.
+
+       6200-CONFIRM-SALES-ORDER.
+           DISPLAY " "
+           DISPLAY "=== CONFIRM SALES ORDER ==="
+           DISPLAY "Enter SO Number: " WITH NO ADVANCING
+           ACCEPT WS-SO-NUMBER
+
+           MOVE WS-SO-NUMBER TO WS-SOK-NUMBER
+           MOVE WS-SO-KEY-BUILD TO SALES-ORDER-KEY
+           READ SALES-ORDER
+               INVALID KEY
+                   DISPLAY "Sales order not found."
+               NOT INVALID KEY
+                   MOVE SALES-ORDER-DATA TO WS-SO-DATA-FIELDS
+                   IF WS-SOD-STATUS NOT = "D"
+                       DISPLAY "Sales order is not in draft status."
+                   ELSE
+                       PERFORM 6210-ALLOCATE-SALES-ORDER-STOCK
+                   END-IF
+           END-READ.
+
+       6210-ALLOCATE-SALES-ORDER-STOCK.
+           MOVE WS-SOD-PRODUCT-ID TO WS-IVK-PRODUCT-ID
+           MOVE WS-SOD-WAREHOUSE-ID TO WS-IVK-WAREHOUSE-ID
+           PERFORM 4110-READ-INVENTORY-RECORD
+           IF NOT WS-INV-FOUND-YES
+               DISPLAY "No inventory record for this product/",
+                   "warehouse."
+           ELSE
+               IF WS-IVD-AVAILABLE < WS-SOD-QUANTITY
+                   DISPLAY "Insufficient available stock to ",
+                       "confirm order."
+               ELSE
+                   SUBTRACT WS-SOD-QUANTITY FROM WS-IVD-AVAILABLE
+                   ADD WS-SOD-QUANTITY TO WS-IVD-ALLOCATED
+                   MOVE WS-CURRENT-DATE TO WS-IVD-LAST-ISSUE
+                   COMPUTE WS-SOD-TOTAL-AMOUNT =
+                       WS-SOD-QUANTITY * WS-IVD-UNIT-COST
+                   PERFORM 4120-REWRITE-INVENTORY-RECORD
+
+                   MOVE "C" TO WS-SOD-STATUS
+                   MOVE WS-SO-DATA-FIELDS TO SALES-ORDER-DATA
+                   REWRITE SALES-ORDER-RECORD
+
+                   MOVE "IS" TO WS-TLD-TYPE
+                   MOVE WS-SOD-PRODUCT-ID TO WS-TLD-PRODUCT-ID
+                   MOVE WS-SOD-WAREHOUSE-ID TO WS-TLD-WAREHOUSE-ID
+                   MOVE WS-SOD-QUANTITY TO WS-TLD-QUANTITY
+                   MOVE WS-IVD-UNIT-COST TO WS-TLD-UNIT-COST
+                   MOVE WS-CURRENT-DATE TO WS-TLD-DATE
+                   MOVE WS-CURRENT-TIME TO WS-TLD-TIME
+                   STRING "SO " WS-SO-NUMBER
+                       DELIMITED BY SIZE INTO WS-TLD-REFERENCE
+                   PERFORM 4900-WRITE-TRANSACTION-LOG-RECORD
+
+                   PERFORM 6220-LOOKUP-PRODUCT-FOR-REORDER
+                   IF WS-IVD-AVAILABLE < WS-PRODUCT-REORDER-PT
+                       PERFORM 6230-CREATE-REORDER-PURCHASE-ORDER
+                   END-IF
+
+                   DISPLAY "Sales order confirmed and stock ",
+                       "allocated."
+               END-IF
+           END-IF.
+
+       6220-LOOKUP-PRODUCT-FOR-REORDER.
+           MOVE WS-SOD-PRODUCT-ID TO WS-PRODUCT-KEY-BUILD
+           MOVE WS-PRODUCT-KEY-BUILD TO PRODUCT-MASTER-KEY
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   MOVE 0 TO WS-PMD-SUPPLIER-ID
+                   MOVE 0 TO WS-PMD-MAX-STOCK
+                   MOVE 0 TO WS-PRODUCT-REORDER-PT
+               NOT INVALID KEY
+                   MOVE PRODUCT-MASTER-DATA TO WS-PRODUCT-DATA-FIELDS
+                   MOVE WS-PMD-REORDER-PT TO WS-PRODUCT-REORDER-PT
+           END-READ.
+
+       6230-CREATE-REORDER-PURCHASE-ORDER.
+           IF WS-PMD-SUPPLIER-ID > 0
+               ADD 1 TO WS-PO-AUTO-NUMBER
+               MOVE WS-PMD-SUPPLIER-ID TO WS-POD-SUPPLIER-ID
+               MOVE WS-CURRENT-DATE TO WS-POD-DATE
+               MOVE WS-CURRENT-DATE TO WS-POD-REQUIRED-DATE
+               MOVE "S" TO WS-POD-STATUS
+               MOVE WS-SOD-PRODUCT-ID TO WS-POD-PRODUCT-ID
+               MOVE WS-SOD-WAREHOUSE-ID TO WS-POD-WAREHOUSE-ID
+               COMPUTE WS-POD-QUANTITY =
+                   WS-PMD-MAX-STOCK - WS-IVD-AVAILABLE
+               MOVE WS-PMD-COST TO WS-POD-UNIT-COST
+               COMPUTE WS-POD-TOTAL-AMOUNT =
+                   WS-POD-QUANTITY * WS-POD-UNIT-COST
+
+               MOVE WS-PO-AUTO-NUMBER TO WS-POK-NUMBER
+               MOVE WS-PO-KEY-BUILD TO PURCHASE-ORDER-KEY
+               MOVE WS-PO-DATA-FIELDS TO PURCHASE-ORDER-DATA
+               MOVE WS-CURRENT-DATE TO PURCHASE-ORDER-TIMESTAMP
+               WRITE PURCHASE-ORDER-RECORD
+                   INVALID KEY
+                       DISPLAY "Warning: auto-reorder PO not ",
+                           "written"
+                   NOT INVALID KEY
+                       DISPLAY "Stock below reorder point - PO ",
+                           WS-PO-AUTO-NUMBER " created and sent ",
+                           "to supplier."
+               END-WRITE
+           ELSE
+               DISPLAY "Stock below reorder point but product has ",
+                   "no supplier on file - reorder skipped."
+           END-IF.
+
+       9000-CLEANUP.
+           CLOSE PRODUCT-MASTER
+           CLOSE INVENTORY-FILE
+           CLOSE SUPPLIER-FILE
+           CLOSE PURCHASE-ORDER
+           CLOSE SALES-ORDER
+           CLOSE WAREHOUSE-FILE
+           CLOSE PRICE-HISTORY
+           CLOSE TRANSACTION-LOG
+           DISPLAY " "
+           DISPLAY "==============================================="
+           DISPLAY "     ENTERPRISE INVENTORY SYSTEM - SHUTDOWN"
+           DISPLAY "===============================================".

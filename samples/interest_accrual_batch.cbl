@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'accounts.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACC-ID
+                  FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'transactions.dat'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-TRANSACTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACC-ID            PIC 9(12).
+           05  ACC-CUST-ID       PIC 9(8).
+           05  ACC-TYPE          PIC X(2).
+               88  ACC-SAVINGS   VALUE 'SV'.
+               88  ACC-CHECKING  VALUE 'CH'.
+               88  ACC-LOAN      VALUE 'LN'.
+               88  ACC-CREDIT    VALUE 'CR'.
+           05  ACC-BALANCE       PIC 9(10)V99.
+           05  ACC-INTEREST-RATE PIC 9(3)V99.
+           05  ACC-STATUS        PIC X(1).
+               88  ACC-ACTIVE    VALUE 'A'.
+               88  ACC-FROZEN    VALUE 'F'.
+               88  ACC-CLOSED    VALUE 'C'.
+           05  ACC-OPEN-DATE     PIC 9(8).
+           05  ACC-LAST-TRANS    PIC 9(8).
+           05  ACC-LINKED-ACCOUNT PIC 9(12).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TRANS-ID          PIC 9(12).
+           05  TRANS-ACC-ID      PIC 9(12).
+           05  TRANS-TYPE        PIC X(2).
+               88  TRANS-DEPOSIT VALUE 'DP'.
+               88  TRANS-WITHDRAW VALUE 'WD'.
+               88  TRANS-TRANSFER VALUE 'TR'.
+               88  TRANS-PAYMENT VALUE 'PM'.
+           05  TRANS-AMOUNT      PIC 9(10)V99.
+           05  TRANS-DATE        PIC 9(8).
+           05  TRANS-TIME        PIC 9(6).
+           05  TRANS-DESCRIPTION PIC X(50).
+           05  TRANS-STATUS      PIC X(1).
+               88  TRANS-PENDING VALUE 'P'.
+               88  TRANS-COMPLETED VALUE 'C'.
+               88  TRANS-FAILED  VALUE 'F'.
+           05  TRANS-LOAN-ID     PIC 9(12).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-STATUS        PIC XX.
+       01  WS-TRANSACTION-STATUS    PIC XX.
+
+       01  WS-EOF-FLAGS.
+           05  WS-ACCOUNT-EOF       PIC X VALUE 'N'.
+               88  WS-ACCOUNT-EOF-YES VALUE 'Y'.
+
+       01  WS-CURRENT-DATE          PIC 9(8).
+       01  WS-CURRENT-TIME          PIC 9(6).
+
+       01  WS-NEXT-TRANS-ID         PIC 9(12) VALUE 0.
+       01  WS-MONTHLY-RATE          PIC 9(6)V9(6).
+       01  WS-INTEREST-AMOUNT       PIC 9(8)V99.
+
+       01  WS-COUNTERS.
+           05  WS-ACCOUNTS-PROCESSED PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-CREDITED  PIC 9(6) VALUE 0.
+           05  WS-TOTAL-INTEREST     PIC 9(10)V99 VALUE 0.
+
+       01  WS-ERROR-MESSAGE         PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-BATCH
+           PERFORM DETERMINE-NEXT-TRANS-ID
+           PERFORM ACCRUE-INTEREST-ALL-ACCOUNTS
+           PERFORM FINALIZE-BATCH
+           STOP RUN.
+
+       INITIALIZE-BATCH.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           DISPLAY ' '
+           DISPLAY '==============================================='
+           DISPLAY '     NIGHTLY INTEREST ACCRUAL BATCH'
+           DISPLAY '==============================================='
+           DISPLAY 'Run date: ' WS-CURRENT-DATE
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = '00'
+               MOVE 'Error opening account file' TO WS-ERROR-MESSAGE
+               DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
+               STOP RUN
+           END-IF.
+
+       DETERMINE-NEXT-TRANS-ID.
+           MOVE 0 TO WS-NEXT-TRANS-ID
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS = '00'
+               PERFORM UNTIL WS-TRANSACTION-STATUS NOT = '00'
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           MOVE '10' TO WS-TRANSACTION-STATUS
+                       NOT AT END
+                           IF TRANS-ID > WS-NEXT-TRANS-ID
+                               MOVE TRANS-ID TO WS-NEXT-TRANS-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF
+           ADD 1 TO WS-NEXT-TRANS-ID.
+
+       ACCRUE-INTEREST-ALL-ACCOUNTS.
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY SET WS-ACCOUNT-EOF-YES TO TRUE
+           END-START
+           PERFORM UNTIL WS-ACCOUNT-EOF-YES
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END SET WS-ACCOUNT-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+       PROCESS-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           IF ACC-ACTIVE AND ACC-SAVINGS
+               COMPUTE WS-MONTHLY-RATE = ACC-INTEREST-RATE / 1200
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACC-BALANCE * WS-MONTHLY-RATE
+               IF WS-INTEREST-AMOUNT > 0
+                   ADD WS-INTEREST-AMOUNT TO ACC-BALANCE
+                   MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM POST-INTEREST-TRANSACTION
+                   ADD 1 TO WS-ACCOUNTS-CREDITED
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+               END-IF
+           END-IF.
+
+       POST-INTEREST-TRANSACTION.
+           OPEN EXTEND TRANSACTION-FILE
+           MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+           ADD 1 TO WS-NEXT-TRANS-ID
+           MOVE ACC-ID TO TRANS-ACC-ID
+           MOVE 'DP' TO TRANS-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE 'MONTHLY INTEREST ACCRUAL' TO TRANS-DESCRIPTION
+           MOVE 'C' TO TRANS-STATUS
+           MOVE ZERO TO TRANS-LOAN-ID
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       FINALIZE-BATCH.
+           CLOSE ACCOUNT-FILE
+           DISPLAY ' '
+           DISPLAY 'Accounts processed: ' WS-ACCOUNTS-PROCESSED
+           DISPLAY 'Accounts credited:  ' WS-ACCOUNTS-CREDITED
+           DISPLAY 'Total interest posted: $' WS-TOTAL-INTEREST
+           DISPLAY '==============================================='
+           DISPLAY '     INTEREST ACCRUAL BATCH COMPLETE'
+           DISPLAY '==============================================='.

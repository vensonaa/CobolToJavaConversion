@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-DELINQUENCY-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO 'loans.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LOAN-ID
+                  FILE STATUS IS WS-LOAN-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'customers.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CUST-ID
+                  FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'collections_report.txt'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       01  LOAN-RECORD.
+           05  LOAN-ID           PIC 9(12).
+           05  LOAN-CUST-ID      PIC 9(8).
+           05  LOAN-TYPE         PIC X(2).
+               88  LOAN-PERSONAL VALUE 'PL'.
+               88  LOAN-MORTGAGE VALUE 'MG'.
+               88  LOAN-BUSINESS VALUE 'BL'.
+               88  LOAN-CAR      VALUE 'CL'.
+           05  LOAN-AMOUNT       PIC 9(10)V99.
+           05  LOAN-INTEREST-RATE PIC 9(3)V99.
+           05  LOAN-TERM         PIC 9(3).
+           05  LOAN-MONTHLY-PAYMENT PIC 9(8)V99.
+           05  LOAN-BALANCE      PIC 9(10)V99.
+           05  LOAN-STATUS       PIC X(1).
+               88  LOAN-ACTIVE   VALUE 'A'.
+               88  LOAN-PAID-OFF VALUE 'P'.
+               88  LOAN-DEFAULT  VALUE 'D'.
+           05  LOAN-OPEN-DATE    PIC 9(8).
+           05  LOAN-DUE-DATE     PIC 9(8).
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID           PIC 9(8).
+           05  CUST-NAME         PIC X(50).
+           05  CUST-ADDRESS      PIC X(100).
+           05  CUST-PHONE        PIC X(15).
+           05  CUST-EMAIL        PIC X(50).
+           05  CUST-DOB          PIC 9(8).
+           05  CUST-SSN          PIC 9(9).
+           05  CUST-STATUS       PIC X(1).
+               88  CUST-ACTIVE   VALUE 'A'.
+               88  CUST-INACTIVE VALUE 'I'.
+           05  CUST-CREATE-DATE  PIC 9(8).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOAN-STATUS           PIC XX.
+       01  WS-CUSTOMER-STATUS       PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-EOF-FLAGS.
+           05  WS-LOAN-EOF          PIC X VALUE 'N'.
+               88  WS-LOAN-EOF-YES  VALUE 'Y'.
+
+       01  WS-CURRENT-DATE          PIC 9(8).
+
+       01  WS-DAYS-PAST-DUE         PIC S9(8).
+       01  WS-CUST-NAME-FOUND       PIC X(50).
+
+       01  WS-REPORT-LINE           PIC X(132) VALUE ALL '-'.
+
+       01  WS-COUNTERS.
+           05  WS-LOANS-CHECKED     PIC 9(6) VALUE 0.
+           05  WS-LOANS-FLAGGED     PIC 9(6) VALUE 0.
+
+       01  WS-ERROR-MESSAGE         PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-BATCH
+           PERFORM CHECK-ALL-LOANS
+           PERFORM FINALIZE-BATCH
+           STOP RUN.
+
+       INITIALIZE-BATCH.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           DISPLAY ' '
+           DISPLAY '==============================================='
+           DISPLAY '     END-OF-DAY LOAN DELINQUENCY BATCH'
+           DISPLAY '==============================================='
+           DISPLAY 'Run date: ' WS-CURRENT-DATE
+
+           OPEN I-O LOAN-FILE
+           IF WS-LOAN-STATUS NOT = '00'
+               MOVE 'Error opening loan file' TO WS-ERROR-MESSAGE
+               DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               MOVE 'Error opening customer file' TO WS-ERROR-MESSAGE
+               DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'Error opening report file' TO WS-ERROR-MESSAGE
+               DISPLAY 'ERROR: ' WS-ERROR-MESSAGE
+               STOP RUN
+           END-IF
+
+           WRITE REPORT-RECORD FROM 'COLLECTIONS REPORT'
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+       CHECK-ALL-LOANS.
+           MOVE LOW-VALUES TO LOAN-ID
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID
+               INVALID KEY SET WS-LOAN-EOF-YES TO TRUE
+           END-START
+           PERFORM UNTIL WS-LOAN-EOF-YES
+               READ LOAN-FILE NEXT RECORD
+                   AT END SET WS-LOAN-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-ONE-LOAN
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-LOAN.
+           ADD 1 TO WS-LOANS-CHECKED
+           IF LOAN-ACTIVE AND LOAN-DUE-DATE > 0
+               AND LOAN-DUE-DATE < WS-CURRENT-DATE
+               MOVE 'D' TO LOAN-STATUS
+               REWRITE LOAN-RECORD
+               COMPUTE WS-DAYS-PAST-DUE =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+                   FUNCTION INTEGER-OF-DATE(LOAN-DUE-DATE)
+               PERFORM LOOKUP-CUSTOMER-NAME
+               PERFORM WRITE-COLLECTIONS-LINE
+               ADD 1 TO WS-LOANS-FLAGGED
+           END-IF.
+
+       LOOKUP-CUSTOMER-NAME.
+           MOVE 'UNKNOWN CUSTOMER' TO WS-CUST-NAME-FOUND
+           MOVE LOAN-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CUST-NAME TO WS-CUST-NAME-FOUND
+           END-READ.
+
+       WRITE-COLLECTIONS-LINE.
+           STRING 'CUST:' WS-CUST-NAME-FOUND(1:30)
+               ' LOAN:' LOAN-ID
+               ' DAYS PAST DUE:' WS-DAYS-PAST-DUE
+               ' BALANCE:' LOAN-BALANCE
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       FINALIZE-BATCH.
+           CLOSE LOAN-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE
+           DISPLAY ' '
+           DISPLAY 'Loans checked: ' WS-LOANS-CHECKED
+           DISPLAY 'Loans flagged as default: ' WS-LOANS-FLAGGED
+           DISPLAY '==============================================='
+           DISPLAY '     LOAN DELINQUENCY BATCH COMPLETE'
+           DISPLAY '==============================================='.

@@ -5,13 +5,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'customers.dat'
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CUST-ID
                   FILE STATUS IS WS-CUSTOMER-STATUS.
            
            SELECT ACCOUNT-FILE ASSIGN TO 'accounts.dat'
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACC-ID
                   FILE STATUS IS WS-ACCOUNT-STATUS.
            
            SELECT TRANSACTION-FILE ASSIGN TO 'transactions.dat'
@@ -20,15 +22,33 @@
                   FILE STATUS IS WS-TRANSACTION-STATUS.
            
            SELECT LOAN-FILE ASSIGN TO 'loans.dat'
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LOAN-ID
                   FILE STATUS IS WS-LOAN-STATUS.
            
            SELECT REPORT-FILE ASSIGN TO 'banking_report.txt'
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT AUDIT-FILE ASSIGN TO 'audit_trail.dat'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AUDIT-KEY
+                  FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'txn_checkpoint.dat'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OUTBOUND-PAYMENT-FILE
+                  ASSIGN TO 'outbound_payments.dat'
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-OPAY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
@@ -62,6 +82,7 @@
                88  ACC-CLOSED    VALUE 'C'.
            05  ACC-OPEN-DATE     PIC 9(8).
            05  ACC-LAST-TRANS    PIC 9(8).
+           05  ACC-LINKED-ACCOUNT PIC 9(12).
        
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
@@ -80,6 +101,7 @@
                88  TRANS-PENDING VALUE 'P'.
                88  TRANS-COMPLETED VALUE 'C'.
                88  TRANS-FAILED  VALUE 'F'.
+           05  TRANS-LOAN-ID     PIC 9(12).
        
        FD  LOAN-FILE.
        01  LOAN-RECORD.
@@ -104,7 +126,27 @@
        
        FD  REPORT-FILE.
        01  REPORT-RECORD         PIC X(132).
-       
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-KEY         PIC 9(20).
+           05  AUDIT-DATA        PIC X(200).
+           05  AUDIT-TIMESTAMP   PIC 9(14).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-TRANS-ID       PIC 9(12).
+           05  CKPT-TOTAL-TRANSACTIONS  PIC 9(8).
+           05  CKPT-MAX-TRANS-ID        PIC 9(12).
+
+       FD  OUTBOUND-PAYMENT-FILE.
+       01  OUTBOUND-PAYMENT-RECORD.
+           05  OPAY-TRANS-ID     PIC 9(12).
+           05  OPAY-ACC-ID       PIC 9(12).
+           05  OPAY-AMOUNT       PIC 9(10)V99.
+           05  OPAY-DATE         PIC 9(8).
+           05  OPAY-PAYEE-REF    PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-CUSTOMER-STATUS    PIC XX.
@@ -112,7 +154,10 @@
            05  WS-TRANSACTION-STATUS PIC XX.
            05  WS-LOAN-STATUS        PIC XX.
            05  WS-REPORT-STATUS      PIC XX.
-       
+           05  WS-AUDIT-STATUS       PIC XX.
+           05  WS-CKPT-STATUS        PIC XX.
+           05  WS-OPAY-STATUS        PIC XX.
+
        01  WS-EOF-FLAGS.
            05  WS-CUSTOMER-EOF       PIC X VALUE 'N'.
                88  WS-CUSTOMER-EOF-YES VALUE 'Y'.
@@ -122,7 +167,13 @@
                88  WS-TRANSACTION-EOF-YES VALUE 'Y'.
            05  WS-LOAN-EOF           PIC X VALUE 'N'.
                88  WS-LOAN-EOF-YES VALUE 'Y'.
-       
+           05  WS-AUDIT-EOF          PIC X VALUE 'N'.
+               88  WS-AUDIT-EOF-YES VALUE 'Y'.
+           05  WS-CKPT-MATCH-FOUND  PIC X VALUE 'N'.
+               88  WS-CKPT-MATCH-YES VALUE 'Y'.
+           05  WS-CKPT-REC-FOUND    PIC X VALUE 'N'.
+               88  WS-CKPT-REC-FOUND-YES VALUE 'Y'.
+
        01  WS-COUNTERS.
            05  WS-CUSTOMER-COUNT     PIC 9(6) VALUE 0.
            05  WS-ACCOUNT-COUNT      PIC 9(6) VALUE 0.
@@ -161,9 +212,89 @@
            05  WS-PAYMENT-AMOUNT    PIC 9(8)V99.
            05  WS-REMAINING-BALANCE PIC 9(10)V99.
            05  WS-MONTHLY-INTEREST  PIC 9(6)V99.
-       
+
+       01  WS-NEXT-TRANS-ID         PIC 9(12) VALUE 0.
+       01  WS-MAX-TRANS-ID          PIC 9(12) VALUE 0.
+       01  WS-NEXT-ACC-ID           PIC 9(12) VALUE 0.
+       01  WS-MAX-ACC-ID            PIC 9(12) VALUE 0.
+       01  WS-NEXT-LOAN-ID          PIC 9(12) VALUE 0.
+       01  WS-MAX-LOAN-ID           PIC 9(12) VALUE 0.
+
+       01  WS-DUE-DATE-CALC.
+           05  WS-DUE-DATE-YYYY     PIC 9(4).
+           05  WS-DUE-DATE-MM       PIC 9(2).
+           05  WS-DUE-DATE-DD       PIC 9(2).
+       01  WS-DUE-DATE-TOTAL-MONTHS PIC 9(6).
+
+       01  WS-AMORTIZATION-FIELDS.
+           05  WS-AMORT-PAYMENT-NUM      PIC 9(3).
+           05  WS-AMORT-BALANCE          PIC 9(10)V99.
+           05  WS-AMORT-MONTHLY-RATE     PIC 9(6)V9(6).
+           05  WS-AMORT-INTEREST-PORTION PIC 9(8)V99.
+           05  WS-AMORT-PRINCIPAL-PORTION PIC 9(8)V99.
+           05  WS-AMORT-DATE-CALC.
+               10  WS-AMORT-YYYY         PIC 9(4).
+               10  WS-AMORT-MM           PIC 9(2).
+               10  WS-AMORT-DD           PIC 9(2).
+           05  WS-AMORT-TOTAL-MONTHS     PIC 9(6).
+
+       01  WS-XFER-FIELDS.
+           05  WS-XFER-FROM-ID      PIC 9(12).
+           05  WS-XFER-TO-ID        PIC 9(12).
+           05  WS-XFER-AMOUNT       PIC 9(10)V99.
+           05  WS-XFER-REFERENCE    PIC 9(12).
+       01  WS-XFER-DEST-FLAG        PIC X VALUE 'N'.
+           88  WS-XFER-DEST-VALID   VALUE 'Y'.
+
+       01  WS-OVERDRAFT-FEE         PIC 9(4)V99 VALUE 35.00.
+       01  WS-OVERDRAFT-FLAG        PIC X VALUE 'N'.
+           88  WS-OVERDRAFT-COVERED VALUE 'Y'.
+       01  WS-OVERDRAFT-FEE-DUE-FLAG    PIC X VALUE 'N'.
+           88  WS-OVERDRAFT-FEE-DUE     VALUE 'Y'.
+       01  WS-OVERDRAFT-FIELDS.
+           05  WS-OVERDRAFT-PRIMARY-ID  PIC 9(12).
+           05  WS-OVERDRAFT-LINKED-ID   PIC 9(12).
+           05  WS-OVERDRAFT-NEEDED      PIC 9(10)V99.
+           05  WS-OVERDRAFT-SHORTFALL   PIC 9(10)V99.
+           05  WS-OVERDRAFT-TRANSFER-AMT PIC 9(10)V99.
+
+       01  WS-OPERATOR-ID           PIC X(10).
+       01  WS-TERMINAL-ID           PIC X(10).
+
+       01  WS-NEXT-AUDIT-ID         PIC 9(12) VALUE 0.
+       01  WS-MAX-AUDIT-ID          PIC 9(12) VALUE 0.
+
+       01  WS-AUDIT-TIMESTAMP-CALC.
+           05  WS-AUDIT-TS-DATE     PIC 9(8).
+           05  WS-AUDIT-TS-TIME     PIC 9(6).
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-ENTITY-ID      PIC 9(12).
+           05  WS-AUDIT-BEFORE-BALANCE PIC 9(10)V99.
+           05  WS-AUDIT-AFTER-BALANCE  PIC 9(10)V99.
+           05  WS-AUDIT-MENU-PATH      PIC X(30).
+
+       01  WS-OPAY-FIELDS.
+           05  WS-OPAY-ACC-ID          PIC 9(12).
+           05  WS-OPAY-AMOUNT          PIC 9(10)V99.
+
+       01  WS-RECON-FIELDS.
+           05  WS-RECON-COMPUTED-BALANCE PIC S9(10)V99.
+           05  WS-RECON-OUT-COUNT        PIC 9(3).
+           05  WS-RECON-ACCOUNTS-CHECKED PIC 9(6) VALUE 0.
+           05  WS-RECON-MISMATCH-COUNT   PIC 9(6) VALUE 0.
+
+       01  WS-RESUME-FLAG            PIC X VALUE 'N'.
+           88  WS-RESUME-YES         VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 500.
+       01  WS-CHECKPOINT-COUNTER     PIC 9(6) VALUE 0.
+
+       01  WS-PAYEE-REFERENCE        PIC X(30).
+
        01  WS-REPORT-HEADERS.
-           05  WS-REPORT-TITLE      PIC X(50) VALUE 'BANKING SYSTEM REPORT'.
+           05  WS-REPORT-TITLE      PIC X(50)
+               VALUE 'BANKING SYSTEM REPORT'.
            05  WS-REPORT-SUBTITLE   PIC X(50) VALUE 'Generated on: '.
            05  WS-REPORT-LINE       PIC X(132) VALUE ALL '-'.
        
@@ -186,18 +317,19 @@
        INITIALIZE-PROGRAM.
            PERFORM OPEN-FILES
            PERFORM GET-CURRENT-DATE-TIME
+           PERFORM CAPTURE-OPERATOR-INFO
            PERFORM DISPLAY-WELCOME-MESSAGE
            PERFORM LOAD-STATISTICS.
        
        OPEN-FILES.
-           OPEN INPUT CUSTOMER-FILE
+           OPEN I-O CUSTOMER-FILE
            IF WS-CUSTOMER-STATUS NOT = '00'
                MOVE 'Error opening customer file' TO WS-ERROR-MESSAGE
                PERFORM DISPLAY-ERROR
                STOP RUN
            END-IF
            
-           OPEN INPUT ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
            IF WS-ACCOUNT-STATUS NOT = '00'
                MOVE 'Error opening account file' TO WS-ERROR-MESSAGE
                PERFORM DISPLAY-ERROR
@@ -211,7 +343,7 @@
                STOP RUN
            END-IF
            
-           OPEN INPUT LOAN-FILE
+           OPEN I-O LOAN-FILE
            IF WS-LOAN-STATUS NOT = '00'
                MOVE 'Error opening loan file' TO WS-ERROR-MESSAGE
                PERFORM DISPLAY-ERROR
@@ -223,12 +355,25 @@
                MOVE 'Error opening report file' TO WS-ERROR-MESSAGE
                PERFORM DISPLAY-ERROR
                STOP RUN
+           END-IF
+
+           OPEN I-O AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               MOVE 'Error opening audit file' TO WS-ERROR-MESSAGE
+               PERFORM DISPLAY-ERROR
+               STOP RUN
            END-IF.
-       
+
        GET-CURRENT-DATE-TIME.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-           MOVE FUNCTION CURRENT-TIME TO WS-CURRENT-TIME.
-       
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+       CAPTURE-OPERATOR-INFO.
+           DISPLAY 'Enter Operator ID: ' WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY 'Enter Terminal ID: ' WITH NO ADVANCING
+           ACCEPT WS-TERMINAL-ID.
+
        DISPLAY-WELCOME-MESSAGE.
            DISPLAY ' '
            DISPLAY '==============================================='
@@ -241,13 +386,25 @@
        LOAD-STATISTICS.
            PERFORM COUNT-CUSTOMERS
            PERFORM COUNT-ACCOUNTS
+           PERFORM PROMPT-RESUME-TRANSACTIONS
            PERFORM COUNT-TRANSACTIONS
            PERFORM COUNT-LOANS
+           PERFORM COUNT-AUDIT-RECORDS
            PERFORM CALCULATE-AVERAGES.
+
+       PROMPT-RESUME-TRANSACTIONS.
+           DISPLAY 'Resume transaction count from checkpoint? (Y/N): '
+               WITH NO ADVANCING
+           ACCEPT WS-RESUME-FLAG.
        
        COUNT-CUSTOMERS.
+           MOVE 'N' TO WS-CUSTOMER-EOF
+           MOVE LOW-VALUES TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY SET WS-CUSTOMER-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-CUSTOMER-EOF-YES
-               READ CUSTOMER-FILE
+               READ CUSTOMER-FILE NEXT RECORD
                    AT END SET WS-CUSTOMER-EOF-YES TO TRUE
                    NOT AT END
                        IF CUST-ACTIVE
@@ -257,45 +414,182 @@
            END-PERFORM.
        
        COUNT-ACCOUNTS.
+           MOVE 0 TO WS-MAX-ACC-ID
+           MOVE 'N' TO WS-ACCOUNT-EOF
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY SET WS-ACCOUNT-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-ACCOUNT-EOF-YES
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END SET WS-ACCOUNT-EOF-YES TO TRUE
                    NOT AT END
                        IF ACC-ACTIVE
                            ADD 1 TO WS-ACTIVE-ACCOUNTS
                            ADD ACC-BALANCE TO WS-TOTAL-BALANCE
                        END-IF
+                       IF ACC-ID > WS-MAX-ACC-ID
+                           MOVE ACC-ID TO WS-MAX-ACC-ID
+                       END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           COMPUTE WS-NEXT-ACC-ID = WS-MAX-ACC-ID + 1.
        
        COUNT-TRANSACTIONS.
+           MOVE 0 TO WS-MAX-TRANS-ID
+           MOVE 0 TO WS-CHECKPOINT-COUNTER
+           IF WS-RESUME-YES
+               PERFORM LOAD-CHECKPOINT
+               IF WS-CKPT-REC-FOUND-YES
+                   PERFORM SKIP-TO-CHECKPOINT
+               END-IF
+           END-IF
            PERFORM UNTIL WS-TRANSACTION-EOF-YES
                READ TRANSACTION-FILE
                    AT END SET WS-TRANSACTION-EOF-YES TO TRUE
                    NOT AT END
                        ADD 1 TO WS-TOTAL-TRANSACTIONS
+                       IF TRANS-ID > WS-MAX-TRANS-ID
+                           MOVE TRANS-ID TO WS-MAX-TRANS-ID
+                       END-IF
+                       ADD 1 TO WS-CHECKPOINT-COUNTER
+                       IF WS-CHECKPOINT-COUNTER
+                               >= WS-CHECKPOINT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                           MOVE 0 TO WS-CHECKPOINT-COUNTER
+                       END-IF
+               END-READ
+           END-PERFORM
+           COMPUTE WS-NEXT-TRANS-ID = WS-MAX-TRANS-ID + 1.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO CKPT-LAST-TRANS-ID
+           MOVE 0 TO CKPT-TOTAL-TRANSACTIONS
+           MOVE 0 TO CKPT-MAX-TRANS-ID
+           MOVE 'N' TO WS-CKPT-REC-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY 'No checkpoint found, starting from top.'
+                   NOT AT END
+                       MOVE CKPT-TOTAL-TRANSACTIONS
+                           TO WS-TOTAL-TRANSACTIONS
+                       MOVE CKPT-MAX-TRANS-ID TO WS-MAX-TRANS-ID
+                       SET WS-CKPT-REC-FOUND-YES TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'No checkpoint found, starting from top.'
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-MATCH-FOUND
+           PERFORM UNTIL WS-TRANSACTION-EOF-YES OR WS-CKPT-MATCH-YES
+               READ TRANSACTION-FILE
+                   AT END SET WS-TRANSACTION-EOF-YES TO TRUE
+                   NOT AT END
+                       IF TRANS-ID = CKPT-LAST-TRANS-ID
+                           SET WS-CKPT-MATCH-YES TO TRUE
+                       END-IF
                END-READ
            END-PERFORM.
-       
+
+       WRITE-CHECKPOINT.
+           MOVE TRANS-ID TO CKPT-LAST-TRANS-ID
+           MOVE WS-TOTAL-TRANSACTIONS TO CKPT-TOTAL-TRANSACTIONS
+           MOVE WS-MAX-TRANS-ID TO CKPT-MAX-TRANS-ID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       LOG-TRANSACTION.
+           MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+           ADD 1 TO WS-NEXT-TRANS-ID
+           CLOSE TRANSACTION-FILE
+           OPEN EXTEND TRANSACTION-FILE
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           MOVE 'N' TO WS-TRANSACTION-EOF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-NEXT-AUDIT-ID TO AUDIT-KEY
+           ADD 1 TO WS-NEXT-AUDIT-ID
+           MOVE WS-CURRENT-DATE TO WS-AUDIT-TS-DATE
+           MOVE WS-CURRENT-TIME TO WS-AUDIT-TS-TIME
+           MOVE WS-AUDIT-TIMESTAMP-CALC TO AUDIT-TIMESTAMP
+           STRING 'OPERATOR:' WS-OPERATOR-ID
+               ' TERMINAL:' WS-TERMINAL-ID
+               ' ID:' WS-AUDIT-ENTITY-ID
+               ' BEFORE:' WS-AUDIT-BEFORE-BALANCE
+               ' AFTER:' WS-AUDIT-AFTER-BALANCE
+               ' MENU:' WS-AUDIT-MENU-PATH
+               DELIMITED BY SIZE INTO AUDIT-DATA
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   DISPLAY 'Warning: audit record not written'
+           END-WRITE.
+
+       WRITE-OUTBOUND-PAYMENT.
+           MOVE TRANS-ID TO OPAY-TRANS-ID
+           MOVE WS-OPAY-ACC-ID TO OPAY-ACC-ID
+           MOVE WS-OPAY-AMOUNT TO OPAY-AMOUNT
+           MOVE WS-CURRENT-DATE TO OPAY-DATE
+           MOVE WS-PAYEE-REFERENCE TO OPAY-PAYEE-REF
+           OPEN EXTEND OUTBOUND-PAYMENT-FILE
+           WRITE OUTBOUND-PAYMENT-RECORD
+           CLOSE OUTBOUND-PAYMENT-FILE.
+
        COUNT-LOANS.
+           MOVE 0 TO WS-MAX-LOAN-ID
+           MOVE 'N' TO WS-LOAN-EOF
+           MOVE LOW-VALUES TO LOAN-ID
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID
+               INVALID KEY SET WS-LOAN-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-LOAN-EOF-YES
-               READ LOAN-FILE
+               READ LOAN-FILE NEXT RECORD
                    AT END SET WS-LOAN-EOF-YES TO TRUE
                    NOT AT END
                        IF LOAN-ACTIVE
                            ADD 1 TO WS-ACTIVE-LOANS
                            ADD LOAN-BALANCE TO WS-TOTAL-LOANS
                        END-IF
+                       IF LOAN-ID > WS-MAX-LOAN-ID
+                           MOVE LOAN-ID TO WS-MAX-LOAN-ID
+                       END-IF
                END-READ
-           END-PERFORM.
-       
+           END-PERFORM
+           COMPUTE WS-NEXT-LOAN-ID = WS-MAX-LOAN-ID + 1.
+
+       COUNT-AUDIT-RECORDS.
+           MOVE 0 TO WS-MAX-AUDIT-ID
+           MOVE 'N' TO WS-AUDIT-EOF
+           MOVE LOW-VALUES TO AUDIT-KEY
+           START AUDIT-FILE KEY IS NOT LESS THAN AUDIT-KEY
+               INVALID KEY SET WS-AUDIT-EOF-YES TO TRUE
+           END-START
+           PERFORM UNTIL WS-AUDIT-EOF-YES
+               READ AUDIT-FILE NEXT RECORD
+                   AT END SET WS-AUDIT-EOF-YES TO TRUE
+                   NOT AT END
+                       IF AUDIT-KEY > WS-MAX-AUDIT-ID
+                           MOVE AUDIT-KEY TO WS-MAX-AUDIT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           COMPUTE WS-NEXT-AUDIT-ID = WS-MAX-AUDIT-ID + 1.
+
        CALCULATE-AVERAGES.
            IF WS-ACTIVE-ACCOUNTS > 0
-               COMPUTE WS-AVG-ACCOUNT-BALANCE = WS-TOTAL-BALANCE / WS-ACTIVE-ACCOUNTS
+               COMPUTE WS-AVG-ACCOUNT-BALANCE =
+                   WS-TOTAL-BALANCE / WS-ACTIVE-ACCOUNTS
            END-IF
            
            IF WS-ACTIVE-LOANS > 0
-               COMPUTE WS-AVG-LOAN-AMOUNT = WS-TOTAL-LOANS / WS-ACTIVE-LOANS
+               COMPUTE WS-AVG-LOAN-AMOUNT =
+                   WS-TOTAL-LOANS / WS-ACTIVE-LOANS
            END-IF.
        
        DISPLAY-MENU.
@@ -372,8 +666,14 @@
            
            MOVE 'A' TO CUST-STATUS
            MOVE WS-CURRENT-DATE TO CUST-CREATE-DATE
-           
-           DISPLAY 'Customer added successfully!'.
+
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'Error: a customer with that ID already'
+                       ' exists.'
+               NOT INVALID KEY
+                   DISPLAY 'Customer added successfully!'
+           END-WRITE.
        
        SEARCH-CUSTOMER.
            DISPLAY ' '
@@ -390,16 +690,13 @@
            END-IF.
        
        SEARCH-CUSTOMER-BY-ID.
-           REWIND CUSTOMER-FILE
-           PERFORM UNTIL WS-CUSTOMER-EOF-YES
-               READ CUSTOMER-FILE
-                   AT END SET WS-CUSTOMER-EOF-YES TO TRUE
-                   NOT AT END
-                       IF CUST-ID = WS-SEARCH-CUST-ID
-                           EXIT PERFORM
-                       END-IF
-               END-READ
-           END-PERFORM.
+           MOVE WS-SEARCH-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE ZEROS TO CUST-ID
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
        
        DISPLAY-CUSTOMER-DETAILS.
            DISPLAY ' '
@@ -424,7 +721,8 @@
            
            IF CUST-ID = WS-SEARCH-CUST-ID
                DISPLAY 'Current Name: ' CUST-NAME
-               DISPLAY 'Enter new name (or press Enter to keep current): ' WITH NO ADVANCING
+               DISPLAY 'Enter new name (or press Enter to keep): '
+                   WITH NO ADVANCING
                ACCEPT CUST-NAME
                DISPLAY 'Customer updated successfully!'
            ELSE
@@ -449,13 +747,18 @@
        LIST-CUSTOMERS.
            DISPLAY ' '
            DISPLAY '=== ALL CUSTOMERS ==='
-           REWIND CUSTOMER-FILE
+           MOVE 'N' TO WS-CUSTOMER-EOF
+           MOVE LOW-VALUES TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY SET WS-CUSTOMER-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-CUSTOMER-EOF-YES
-               READ CUSTOMER-FILE
+               READ CUSTOMER-FILE NEXT RECORD
                    AT END SET WS-CUSTOMER-EOF-YES TO TRUE
                    NOT AT END
                        IF CUST-ACTIVE
-                           DISPLAY CUST-ID ' - ' CUST-NAME ' - ' CUST-STATUS
+                           DISPLAY CUST-ID ' - ' CUST-NAME ' - '
+                               CUST-STATUS
                        END-IF
                END-READ
            END-PERFORM.
@@ -485,20 +788,43 @@
        OPEN-ACCOUNT.
            DISPLAY ' '
            DISPLAY '=== OPEN NEW ACCOUNT ==='
+           MOVE WS-NEXT-ACC-ID TO ACC-ID
            DISPLAY 'Enter Customer ID: ' WITH NO ADVANCING
            ACCEPT ACC-CUST-ID
-           DISPLAY 'Enter Account Type (SV/CH/LN/CR): ' WITH NO ADVANCING
+           DISPLAY 'Enter Account Type (SV/CH/LN/CR): '
+               WITH NO ADVANCING
            ACCEPT ACC-TYPE
            DISPLAY 'Enter Initial Balance: ' WITH NO ADVANCING
            ACCEPT ACC-BALANCE
            DISPLAY 'Enter Interest Rate: ' WITH NO ADVANCING
            ACCEPT ACC-INTEREST-RATE
-           
+           DISPLAY 'Enter Linked Account ID for overdraft'
+               ' protection (0 for none): ' WITH NO ADVANCING
+           ACCEPT ACC-LINKED-ACCOUNT
+
            MOVE 'A' TO ACC-STATUS
            MOVE WS-CURRENT-DATE TO ACC-OPEN-DATE
            MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
-           
-           DISPLAY 'Account opened successfully!'.
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'Error: account ID already exists.'
+               NOT INVALID KEY
+                   ADD 1 TO WS-NEXT-ACC-ID
+                   IF ACC-BALANCE > 0
+                       MOVE ACC-ID TO TRANS-ACC-ID
+                       MOVE ZERO TO TRANS-LOAN-ID
+                       MOVE 'DP' TO TRANS-TYPE
+                       MOVE ACC-BALANCE TO TRANS-AMOUNT
+                       MOVE WS-CURRENT-DATE TO TRANS-DATE
+                       MOVE WS-CURRENT-TIME TO TRANS-TIME
+                       MOVE 'OPENING BALANCE' TO TRANS-DESCRIPTION
+                       MOVE 'C' TO TRANS-STATUS
+                       PERFORM LOG-TRANSACTION
+                   END-IF
+                   DISPLAY 'Account opened successfully!'
+                   DISPLAY 'Account ID: ' ACC-ID
+           END-WRITE.
        
        SEARCH-ACCOUNT.
            DISPLAY ' '
@@ -515,16 +841,13 @@
            END-IF.
        
        SEARCH-ACCOUNT-BY-ID.
-           REWIND ACCOUNT-FILE
-           PERFORM UNTIL WS-ACCOUNT-EOF-YES
-               READ ACCOUNT-FILE
-                   AT END SET WS-ACCOUNT-EOF-YES TO TRUE
-                   NOT AT END
-                       IF ACC-ID = WS-SEARCH-ACC-ID
-                           EXIT PERFORM
-                       END-IF
-               END-READ
-           END-PERFORM.
+           MOVE WS-SEARCH-ACC-ID TO ACC-ID
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE ZEROS TO ACC-ID
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
        
        DISPLAY-ACCOUNT-DETAILS.
            DISPLAY ' '
@@ -536,7 +859,8 @@
            DISPLAY 'Interest Rate: ' ACC-INTEREST-RATE '%'
            DISPLAY 'Status: ' ACC-STATUS
            DISPLAY 'Open Date: ' ACC-OPEN-DATE
-           DISPLAY 'Last Transaction: ' ACC-LAST-TRANS.
+           DISPLAY 'Last Transaction: ' ACC-LAST-TRANS
+           DISPLAY 'Linked Account: ' ACC-LINKED-ACCOUNT.
        
        UPDATE-ACCOUNT.
            DISPLAY ' '
@@ -573,13 +897,18 @@
        LIST-ACCOUNTS.
            DISPLAY ' '
            DISPLAY '=== ALL ACCOUNTS ==='
-           REWIND ACCOUNT-FILE
+           MOVE 'N' TO WS-ACCOUNT-EOF
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY SET WS-ACCOUNT-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-ACCOUNT-EOF-YES
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END SET WS-ACCOUNT-EOF-YES TO TRUE
                    NOT AT END
                        IF ACC-ACTIVE
-                           DISPLAY ACC-ID ' - ' ACC-CUST-ID ' - ' ACC-TYPE ' - $' ACC-BALANCE
+                           DISPLAY ACC-ID ' - ' ACC-CUST-ID ' - '
+                               ACC-TYPE ' - $' ACC-BALANCE
                        END-IF
                END-READ
            END-PERFORM.
@@ -613,18 +942,32 @@
            ACCEPT WS-SEARCH-ACC-ID
            DISPLAY 'Enter Amount: ' WITH NO ADVANCING
            ACCEPT TRANS-AMOUNT
-           
+
            PERFORM SEARCH-ACCOUNT-BY-ID
-           
+
            IF ACC-ID = WS-SEARCH-ACC-ID AND ACC-ACTIVE
+               MOVE ACC-BALANCE TO WS-AUDIT-BEFORE-BALANCE
                ADD TRANS-AMOUNT TO ACC-BALANCE
                MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+               REWRITE ACCOUNT-RECORD
+               MOVE ACC-ID TO TRANS-ACC-ID
+               MOVE ZERO TO TRANS-LOAN-ID
+               MOVE 'DP' TO TRANS-TYPE
+               MOVE WS-CURRENT-DATE TO TRANS-DATE
+               MOVE WS-CURRENT-TIME TO TRANS-TIME
+               MOVE 'DEPOSIT' TO TRANS-DESCRIPTION
+               MOVE 'C' TO TRANS-STATUS
+               PERFORM LOG-TRANSACTION
+               MOVE ACC-ID TO WS-AUDIT-ENTITY-ID
+               MOVE ACC-BALANCE TO WS-AUDIT-AFTER-BALANCE
+               MOVE 'TRANSACTION>DEPOSIT' TO WS-AUDIT-MENU-PATH
+               PERFORM WRITE-AUDIT-RECORD
                DISPLAY 'Deposit processed successfully!'
                DISPLAY 'New balance: $' ACC-BALANCE
            ELSE
                DISPLAY 'Account not found or inactive.'
            END-IF.
-       
+
        PROCESS-WITHDRAWAL.
            DISPLAY ' '
            DISPLAY '=== PROCESS WITHDRAWAL ==='
@@ -632,13 +975,38 @@
            ACCEPT WS-SEARCH-ACC-ID
            DISPLAY 'Enter Amount: ' WITH NO ADVANCING
            ACCEPT TRANS-AMOUNT
-           
+
            PERFORM SEARCH-ACCOUNT-BY-ID
-           
+
            IF ACC-ID = WS-SEARCH-ACC-ID AND ACC-ACTIVE
+               MOVE ACC-BALANCE TO WS-AUDIT-BEFORE-BALANCE
                IF ACC-BALANCE >= TRANS-AMOUNT
+                   SET WS-OVERDRAFT-COVERED TO TRUE
+                   MOVE 'N' TO WS-OVERDRAFT-FEE-DUE-FLAG
+               ELSE
+                   MOVE WS-SEARCH-ACC-ID TO WS-OVERDRAFT-PRIMARY-ID
+                   MOVE TRANS-AMOUNT TO WS-OVERDRAFT-NEEDED
+                   PERFORM ATTEMPT-OVERDRAFT-COVERAGE
+               END-IF
+               IF WS-OVERDRAFT-COVERED
                    SUBTRACT TRANS-AMOUNT FROM ACC-BALANCE
+                   IF WS-OVERDRAFT-FEE-DUE
+                       SUBTRACT WS-OVERDRAFT-FEE FROM ACC-BALANCE
+                   END-IF
                    MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+                   REWRITE ACCOUNT-RECORD
+                   MOVE ACC-ID TO TRANS-ACC-ID
+                   MOVE ZERO TO TRANS-LOAN-ID
+                   MOVE 'WD' TO TRANS-TYPE
+                   MOVE WS-CURRENT-DATE TO TRANS-DATE
+                   MOVE WS-CURRENT-TIME TO TRANS-TIME
+                   MOVE 'WITHDRAWAL' TO TRANS-DESCRIPTION
+                   MOVE 'C' TO TRANS-STATUS
+                   PERFORM LOG-TRANSACTION
+                   MOVE ACC-ID TO WS-AUDIT-ENTITY-ID
+                   MOVE ACC-BALANCE TO WS-AUDIT-AFTER-BALANCE
+                   MOVE 'TRANSACTION>WITHDRAWAL' TO WS-AUDIT-MENU-PATH
+                   PERFORM WRITE-AUDIT-RECORD
                    DISPLAY 'Withdrawal processed successfully!'
                    DISPLAY 'New balance: $' ACC-BALANCE
                ELSE
@@ -647,32 +1015,164 @@
            ELSE
                DISPLAY 'Account not found or inactive.'
            END-IF.
-       
+
        PROCESS-TRANSFER.
            DISPLAY ' '
            DISPLAY '=== PROCESS TRANSFER ==='
            DISPLAY 'Enter From Account ID: ' WITH NO ADVANCING
            ACCEPT WS-SEARCH-ACC-ID
+           MOVE WS-SEARCH-ACC-ID TO WS-XFER-FROM-ID
            DISPLAY 'Enter To Account ID: ' WITH NO ADVANCING
-           ACCEPT TRANS-ACC-ID
+           ACCEPT WS-XFER-TO-ID
            DISPLAY 'Enter Amount: ' WITH NO ADVANCING
-           ACCEPT TRANS-AMOUNT
-           
+           ACCEPT WS-XFER-AMOUNT
+
            PERFORM SEARCH-ACCOUNT-BY-ID
-           
-           IF ACC-ID = WS-SEARCH-ACC-ID AND ACC-ACTIVE
-               IF ACC-BALANCE >= TRANS-AMOUNT
-                   SUBTRACT TRANS-AMOUNT FROM ACC-BALANCE
-                   MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
-                   DISPLAY 'Transfer processed successfully!'
-                   DISPLAY 'New balance: $' ACC-BALANCE
+
+           IF ACC-ID = WS-XFER-FROM-ID AND ACC-ACTIVE
+               MOVE ACC-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+               MOVE 'N' TO WS-XFER-DEST-FLAG
+               MOVE WS-XFER-TO-ID TO WS-SEARCH-ACC-ID
+               PERFORM SEARCH-ACCOUNT-BY-ID
+               IF ACC-ID = WS-XFER-TO-ID AND ACC-ACTIVE
+                   SET WS-XFER-DEST-VALID TO TRUE
+               END-IF
+               MOVE WS-XFER-FROM-ID TO WS-SEARCH-ACC-ID
+               PERFORM SEARCH-ACCOUNT-BY-ID
+               IF WS-XFER-DEST-VALID
+                   IF ACC-BALANCE >= WS-XFER-AMOUNT
+                       SET WS-OVERDRAFT-COVERED TO TRUE
+                       MOVE 'N' TO WS-OVERDRAFT-FEE-DUE-FLAG
+                   ELSE
+                       MOVE WS-XFER-FROM-ID TO WS-OVERDRAFT-PRIMARY-ID
+                       MOVE WS-XFER-AMOUNT TO WS-OVERDRAFT-NEEDED
+                       PERFORM ATTEMPT-OVERDRAFT-COVERAGE
+                   END-IF
+                   IF WS-OVERDRAFT-COVERED
+                       PERFORM TRANSFER-DEBIT-FROM-ACCOUNT
+                       PERFORM TRANSFER-CREDIT-TO-ACCOUNT
+                       DISPLAY 'Transfer processed successfully!'
+                   ELSE
+                       DISPLAY 'Insufficient funds.'
+                   END-IF
                ELSE
-                   DISPLAY 'Insufficient funds.'
+                   DISPLAY 'Destination account not found or'
+                       ' inactive.'
                END-IF
            ELSE
                DISPLAY 'Account not found or inactive.'
            END-IF.
-       
+
+       TRANSFER-DEBIT-FROM-ACCOUNT.
+           MOVE WS-XFER-FROM-ID TO WS-SEARCH-ACC-ID
+           PERFORM SEARCH-ACCOUNT-BY-ID
+           SUBTRACT WS-XFER-AMOUNT FROM ACC-BALANCE
+           IF WS-OVERDRAFT-FEE-DUE
+               SUBTRACT WS-OVERDRAFT-FEE FROM ACC-BALANCE
+           END-IF
+           MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+           REWRITE ACCOUNT-RECORD
+           MOVE WS-NEXT-TRANS-ID TO WS-XFER-REFERENCE
+           MOVE ACC-ID TO TRANS-ACC-ID
+           MOVE ZERO TO TRANS-LOAN-ID
+           MOVE 'TR' TO TRANS-TYPE
+           MOVE WS-XFER-AMOUNT TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           STRING 'TRANSFER OUT REF ' WS-XFER-REFERENCE
+               DELIMITED BY SIZE INTO TRANS-DESCRIPTION
+           MOVE 'C' TO TRANS-STATUS
+           PERFORM LOG-TRANSACTION
+           MOVE ACC-ID TO WS-AUDIT-ENTITY-ID
+           MOVE ACC-BALANCE TO WS-AUDIT-AFTER-BALANCE
+           MOVE 'TRANSACTION>TRANSFER-OUT' TO WS-AUDIT-MENU-PATH
+           PERFORM WRITE-AUDIT-RECORD
+           DISPLAY 'From account new balance: $' ACC-BALANCE.
+
+       TRANSFER-CREDIT-TO-ACCOUNT.
+           MOVE WS-XFER-TO-ID TO WS-SEARCH-ACC-ID
+           PERFORM SEARCH-ACCOUNT-BY-ID
+           MOVE ACC-BALANCE TO WS-AUDIT-BEFORE-BALANCE
+           ADD WS-XFER-AMOUNT TO ACC-BALANCE
+           MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+           REWRITE ACCOUNT-RECORD
+           MOVE ACC-ID TO TRANS-ACC-ID
+           MOVE ZERO TO TRANS-LOAN-ID
+           MOVE 'TR' TO TRANS-TYPE
+           MOVE WS-XFER-AMOUNT TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           STRING 'TRANSFER IN REF ' WS-XFER-REFERENCE
+               DELIMITED BY SIZE INTO TRANS-DESCRIPTION
+           MOVE 'C' TO TRANS-STATUS
+           PERFORM LOG-TRANSACTION
+           MOVE ACC-ID TO WS-AUDIT-ENTITY-ID
+           MOVE ACC-BALANCE TO WS-AUDIT-AFTER-BALANCE
+           MOVE 'TRANSACTION>TRANSFER-IN' TO WS-AUDIT-MENU-PATH
+           PERFORM WRITE-AUDIT-RECORD
+           DISPLAY 'To account new balance: $' ACC-BALANCE.
+
+       ATTEMPT-OVERDRAFT-COVERAGE.
+           MOVE 'N' TO WS-OVERDRAFT-FLAG
+           MOVE 'N' TO WS-OVERDRAFT-FEE-DUE-FLAG
+           MOVE ACC-LINKED-ACCOUNT TO WS-OVERDRAFT-LINKED-ID
+           IF WS-OVERDRAFT-LINKED-ID NOT = 0
+               COMPUTE WS-OVERDRAFT-SHORTFALL =
+                   WS-OVERDRAFT-NEEDED - ACC-BALANCE
+               COMPUTE WS-OVERDRAFT-TRANSFER-AMT =
+                   WS-OVERDRAFT-SHORTFALL + WS-OVERDRAFT-FEE
+               MOVE WS-OVERDRAFT-LINKED-ID TO WS-SEARCH-ACC-ID
+               PERFORM SEARCH-ACCOUNT-BY-ID
+               IF ACC-ID = WS-OVERDRAFT-LINKED-ID AND ACC-ACTIVE
+                   IF ACC-BALANCE >= WS-OVERDRAFT-TRANSFER-AMT
+                       PERFORM COVER-OVERDRAFT-FROM-LINKED-ACCOUNT
+                       SET WS-OVERDRAFT-COVERED TO TRUE
+                       SET WS-OVERDRAFT-FEE-DUE TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE WS-OVERDRAFT-PRIMARY-ID TO WS-SEARCH-ACC-ID
+           PERFORM SEARCH-ACCOUNT-BY-ID.
+
+       COVER-OVERDRAFT-FROM-LINKED-ACCOUNT.
+           SUBTRACT WS-OVERDRAFT-TRANSFER-AMT FROM ACC-BALANCE
+           MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+           REWRITE ACCOUNT-RECORD
+           MOVE ACC-ID TO TRANS-ACC-ID
+           MOVE ZERO TO TRANS-LOAN-ID
+           MOVE 'TR' TO TRANS-TYPE
+           MOVE WS-OVERDRAFT-TRANSFER-AMT TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE 'OVERDRAFT COVERAGE TRANSFER OUT' TO TRANS-DESCRIPTION
+           MOVE 'C' TO TRANS-STATUS
+           PERFORM LOG-TRANSACTION
+
+           MOVE WS-OVERDRAFT-PRIMARY-ID TO WS-SEARCH-ACC-ID
+           PERFORM SEARCH-ACCOUNT-BY-ID
+           ADD WS-OVERDRAFT-TRANSFER-AMT TO ACC-BALANCE
+           MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+           REWRITE ACCOUNT-RECORD
+           MOVE ACC-ID TO TRANS-ACC-ID
+           MOVE ZERO TO TRANS-LOAN-ID
+           MOVE 'TR' TO TRANS-TYPE
+           MOVE WS-OVERDRAFT-TRANSFER-AMT TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE 'OVERDRAFT COVERAGE TRANSFER IN' TO TRANS-DESCRIPTION
+           MOVE 'C' TO TRANS-STATUS
+           PERFORM LOG-TRANSACTION
+
+           MOVE ACC-ID TO TRANS-ACC-ID
+           MOVE ZERO TO TRANS-LOAN-ID
+           MOVE 'PM' TO TRANS-TYPE
+           MOVE WS-OVERDRAFT-FEE TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRANS-DATE
+           MOVE WS-CURRENT-TIME TO TRANS-TIME
+           MOVE 'OVERDRAFT PROTECTION FEE' TO TRANS-DESCRIPTION
+           MOVE 'C' TO TRANS-STATUS
+           PERFORM LOG-TRANSACTION.
+
        PROCESS-PAYMENT.
            DISPLAY ' '
            DISPLAY '=== PROCESS PAYMENT ==='
@@ -680,13 +1180,32 @@
            ACCEPT WS-SEARCH-ACC-ID
            DISPLAY 'Enter Payment Amount: ' WITH NO ADVANCING
            ACCEPT TRANS-AMOUNT
-           
+           DISPLAY 'Enter Payee Reference: ' WITH NO ADVANCING
+           ACCEPT WS-PAYEE-REFERENCE
+
            PERFORM SEARCH-ACCOUNT-BY-ID
-           
+
            IF ACC-ID = WS-SEARCH-ACC-ID AND ACC-ACTIVE
                IF ACC-BALANCE >= TRANS-AMOUNT
+                   MOVE ACC-BALANCE TO WS-AUDIT-BEFORE-BALANCE
                    SUBTRACT TRANS-AMOUNT FROM ACC-BALANCE
                    MOVE WS-CURRENT-DATE TO ACC-LAST-TRANS
+                   REWRITE ACCOUNT-RECORD
+                   MOVE ACC-ID TO TRANS-ACC-ID
+                   MOVE ZERO TO TRANS-LOAN-ID
+                   MOVE 'PM' TO TRANS-TYPE
+                   MOVE WS-CURRENT-DATE TO TRANS-DATE
+                   MOVE WS-CURRENT-TIME TO TRANS-TIME
+                   MOVE 'PAYMENT' TO TRANS-DESCRIPTION
+                   MOVE 'C' TO TRANS-STATUS
+                   PERFORM LOG-TRANSACTION
+                   MOVE ACC-ID TO WS-AUDIT-ENTITY-ID
+                   MOVE ACC-BALANCE TO WS-AUDIT-AFTER-BALANCE
+                   MOVE 'TRANSACTION>PAYMENT' TO WS-AUDIT-MENU-PATH
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE ACC-ID TO WS-OPAY-ACC-ID
+                   MOVE TRANS-AMOUNT TO WS-OPAY-AMOUNT
+                   PERFORM WRITE-OUTBOUND-PAYMENT
                    DISPLAY 'Payment processed successfully!'
                    DISPLAY 'New balance: $' ACC-BALANCE
                ELSE
@@ -702,13 +1221,16 @@
            DISPLAY 'Enter Account ID: ' WITH NO ADVANCING
            ACCEPT WS-SEARCH-ACC-ID
            
-           REWIND TRANSACTION-FILE
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           MOVE 'N' TO WS-TRANSACTION-EOF
            PERFORM UNTIL WS-TRANSACTION-EOF-YES
                READ TRANSACTION-FILE
                    AT END SET WS-TRANSACTION-EOF-YES TO TRUE
                    NOT AT END
                        IF TRANS-ACC-ID = WS-SEARCH-ACC-ID
-                           DISPLAY TRANS-ID ' - ' TRANS-TYPE ' - $' TRANS-AMOUNT ' - ' TRANS-DATE
+                           DISPLAY TRANS-ID ' - ' TRANS-TYPE ' - $'
+                               TRANS-AMOUNT ' - ' TRANS-DATE
                        END-IF
                END-READ
            END-PERFORM.
@@ -738,6 +1260,7 @@
        APPLY-LOAN.
            DISPLAY ' '
            DISPLAY '=== APPLY FOR LOAN ==='
+           MOVE WS-NEXT-LOAN-ID TO LOAN-ID
            DISPLAY 'Enter Customer ID: ' WITH NO ADVANCING
            ACCEPT LOAN-CUST-ID
            DISPLAY 'Enter Loan Type (PL/MG/BL/CL): ' WITH NO ADVANCING
@@ -754,14 +1277,32 @@
            MOVE 'A' TO LOAN-STATUS
            MOVE WS-CURRENT-DATE TO LOAN-OPEN-DATE
            MOVE LOAN-AMOUNT TO LOAN-BALANCE
-           
-           DISPLAY 'Loan application submitted successfully!'
-           DISPLAY 'Monthly payment: $' LOAN-MONTHLY-PAYMENT.
+           PERFORM CALCULATE-LOAN-DUE-DATE
+
+           WRITE LOAN-RECORD
+               INVALID KEY
+                   DISPLAY 'Error: loan ID already exists.'
+               NOT INVALID KEY
+                   ADD 1 TO WS-NEXT-LOAN-ID
+                   DISPLAY 'Loan application submitted successfully!'
+                   DISPLAY 'Loan ID: ' LOAN-ID
+                   DISPLAY 'Monthly payment: $' LOAN-MONTHLY-PAYMENT
+           END-WRITE.
+
+       CALCULATE-LOAN-DUE-DATE.
+           MOVE LOAN-OPEN-DATE TO WS-DUE-DATE-CALC
+           COMPUTE WS-DUE-DATE-TOTAL-MONTHS =
+               WS-DUE-DATE-YYYY * 12 + WS-DUE-DATE-MM - 1 + LOAN-TERM
+           COMPUTE WS-DUE-DATE-YYYY = WS-DUE-DATE-TOTAL-MONTHS / 12
+           COMPUTE WS-DUE-DATE-MM =
+               WS-DUE-DATE-TOTAL-MONTHS - (WS-DUE-DATE-YYYY * 12) + 1
+           MOVE WS-DUE-DATE-CALC TO LOAN-DUE-DATE.
        
        CALCULATE-MONTHLY-PAYMENT.
            COMPUTE WS-MONTHLY-INTEREST = LOAN-INTEREST-RATE / 1200
            COMPUTE LOAN-MONTHLY-PAYMENT = LOAN-AMOUNT * 
-               (WS-MONTHLY-INTEREST * (1 + WS-MONTHLY-INTEREST) ** LOAN-TERM) /
+               (WS-MONTHLY-INTEREST *
+                   (1 + WS-MONTHLY-INTEREST) ** LOAN-TERM) /
                ((1 + WS-MONTHLY-INTEREST) ** LOAN-TERM - 1).
        
        SEARCH-LOAN.
@@ -779,16 +1320,13 @@
            END-IF.
        
        SEARCH-LOAN-BY-ID.
-           REWIND LOAN-FILE
-           PERFORM UNTIL WS-LOAN-EOF-YES
-               READ LOAN-FILE
-                   AT END SET WS-LOAN-EOF-YES TO TRUE
-                   NOT AT END
-                       IF LOAN-ID = WS-SEARCH-LOAN-ID
-                           EXIT PERFORM
-                       END-IF
-               END-READ
-           END-PERFORM.
+           MOVE WS-SEARCH-LOAN-ID TO LOAN-ID
+           READ LOAN-FILE
+               INVALID KEY
+                   MOVE ZEROS TO LOAN-ID
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
        
        DISPLAY-LOAN-DETAILS.
            DISPLAY ' '
@@ -817,14 +1355,35 @@
            
            IF LOAN-ID = WS-SEARCH-LOAN-ID AND LOAN-ACTIVE
                IF WS-PAYMENT-AMOUNT <= LOAN-BALANCE
+                   MOVE LOAN-BALANCE TO WS-AUDIT-BEFORE-BALANCE
                    SUBTRACT WS-PAYMENT-AMOUNT FROM LOAN-BALANCE
                    IF LOAN-BALANCE = 0
                        MOVE 'P' TO LOAN-STATUS
+                       REWRITE LOAN-RECORD
                        DISPLAY 'Loan paid off completely!'
                    ELSE
+                       REWRITE LOAN-RECORD
                        DISPLAY 'Payment processed successfully!'
                        DISPLAY 'Remaining balance: $' LOAN-BALANCE
                    END-IF
+                   MOVE LOAN-ID TO WS-AUDIT-ENTITY-ID
+                   MOVE LOAN-BALANCE TO WS-AUDIT-AFTER-BALANCE
+                   MOVE 'LOAN>MAKE-PAYMENT' TO WS-AUDIT-MENU-PATH
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE ZERO TO TRANS-ACC-ID
+                   MOVE LOAN-ID TO TRANS-LOAN-ID
+                   MOVE 'PM' TO TRANS-TYPE
+                   MOVE WS-PAYMENT-AMOUNT TO TRANS-AMOUNT
+                   MOVE WS-CURRENT-DATE TO TRANS-DATE
+                   MOVE WS-CURRENT-TIME TO TRANS-TIME
+                   MOVE 'LOAN PAYMENT' TO TRANS-DESCRIPTION
+                   MOVE 'C' TO TRANS-STATUS
+                   PERFORM LOG-TRANSACTION
+                   MOVE LOAN-ID TO WS-OPAY-ACC-ID
+                   MOVE WS-PAYMENT-AMOUNT TO WS-OPAY-AMOUNT
+                   STRING 'LOAN PAYMENT LOAN#' LOAN-ID
+                       DELIMITED BY SIZE INTO WS-PAYEE-REFERENCE
+                   PERFORM WRITE-OUTBOUND-PAYMENT
                ELSE
                    DISPLAY 'Payment amount exceeds loan balance.'
                END-IF
@@ -849,13 +1408,18 @@
        LIST-LOANS.
            DISPLAY ' '
            DISPLAY '=== ALL LOANS ==='
-           REWIND LOAN-FILE
+           MOVE 'N' TO WS-LOAN-EOF
+           MOVE LOW-VALUES TO LOAN-ID
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID
+               INVALID KEY SET WS-LOAN-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-LOAN-EOF-YES
-               READ LOAN-FILE
+               READ LOAN-FILE NEXT RECORD
                    AT END SET WS-LOAN-EOF-YES TO TRUE
                    NOT AT END
                        IF LOAN-ACTIVE
-                           DISPLAY LOAN-ID ' - ' LOAN-CUST-ID ' - ' LOAN-TYPE ' - $' LOAN-BALANCE
+                           DISPLAY LOAN-ID ' - ' LOAN-CUST-ID ' - '
+                               LOAN-TYPE ' - $' LOAN-BALANCE
                        END-IF
                END-READ
            END-PERFORM.
@@ -868,16 +1432,22 @@
            DISPLAY '3. Transaction Report'
            DISPLAY '4. Loan Report'
            DISPLAY '5. Summary Report'
+           DISPLAY '6. Loan Amortization Schedule'
+           DISPLAY '7. Balance Reconciliation Report'
+           DISPLAY '8. Customer Statement'
            DISPLAY ' '
-           DISPLAY 'Enter choice (1-5): ' WITH NO ADVANCING
+           DISPLAY 'Enter choice (1-8): ' WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
-           
+
            EVALUATE WS-MENU-CHOICE
                WHEN 1 PERFORM GENERATE-CUSTOMER-REPORT
                WHEN 2 PERFORM GENERATE-ACCOUNT-REPORT
                WHEN 3 PERFORM GENERATE-TRANSACTION-REPORT
                WHEN 4 PERFORM GENERATE-LOAN-REPORT
                WHEN 5 PERFORM GENERATE-SUMMARY-REPORT
+               WHEN 6 PERFORM GENERATE-AMORTIZATION-SCHEDULE
+               WHEN 7 PERFORM GENERATE-RECONCILIATION-REPORT
+               WHEN 8 PERFORM GENERATE-CUSTOMER-STATEMENT
                WHEN OTHER
                    DISPLAY 'Invalid choice.'
            END-EVALUATE.
@@ -889,9 +1459,13 @@
            WRITE REPORT-RECORD FROM 'CUSTOMER REPORT'
            WRITE REPORT-RECORD FROM WS-REPORT-LINE
            
-           REWIND CUSTOMER-FILE
+           MOVE 'N' TO WS-CUSTOMER-EOF
+           MOVE LOW-VALUES TO CUST-ID
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY SET WS-CUSTOMER-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-CUSTOMER-EOF-YES
-               READ CUSTOMER-FILE
+               READ CUSTOMER-FILE NEXT RECORD
                    AT END SET WS-CUSTOMER-EOF-YES TO TRUE
                    NOT AT END
                        IF CUST-ACTIVE
@@ -900,7 +1474,7 @@
                        END-IF
                END-READ
            END-PERFORM
-           
+
            DISPLAY 'Customer report generated successfully!'.
        
        GENERATE-ACCOUNT-REPORT.
@@ -910,9 +1484,13 @@
            WRITE REPORT-RECORD FROM 'ACCOUNT REPORT'
            WRITE REPORT-RECORD FROM WS-REPORT-LINE
            
-           REWIND ACCOUNT-FILE
+           MOVE 'N' TO WS-ACCOUNT-EOF
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY SET WS-ACCOUNT-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-ACCOUNT-EOF-YES
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END SET WS-ACCOUNT-EOF-YES TO TRUE
                    NOT AT END
                        IF ACC-ACTIVE
@@ -921,7 +1499,7 @@
                        END-IF
                END-READ
            END-PERFORM
-           
+
            DISPLAY 'Account report generated successfully!'.
        
        GENERATE-TRANSACTION-REPORT.
@@ -931,7 +1509,9 @@
            WRITE REPORT-RECORD FROM 'TRANSACTION REPORT'
            WRITE REPORT-RECORD FROM WS-REPORT-LINE
            
-           REWIND TRANSACTION-FILE
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           MOVE 'N' TO WS-TRANSACTION-EOF
            PERFORM UNTIL WS-TRANSACTION-EOF-YES
                READ TRANSACTION-FILE
                    AT END SET WS-TRANSACTION-EOF-YES TO TRUE
@@ -950,9 +1530,13 @@
            WRITE REPORT-RECORD FROM 'LOAN REPORT'
            WRITE REPORT-RECORD FROM WS-REPORT-LINE
            
-           REWIND LOAN-FILE
+           MOVE 'N' TO WS-LOAN-EOF
+           MOVE LOW-VALUES TO LOAN-ID
+           START LOAN-FILE KEY IS NOT LESS THAN LOAN-ID
+               INVALID KEY SET WS-LOAN-EOF-YES TO TRUE
+           END-START
            PERFORM UNTIL WS-LOAN-EOF-YES
-               READ LOAN-FILE
+               READ LOAN-FILE NEXT RECORD
                    AT END SET WS-LOAN-EOF-YES TO TRUE
                    NOT AT END
                        IF LOAN-ACTIVE
@@ -961,7 +1545,7 @@
                        END-IF
                END-READ
            END-PERFORM
-           
+
            DISPLAY 'Loan report generated successfully!'.
        
        GENERATE-SUMMARY-REPORT.
@@ -981,7 +1565,204 @@
            WRITE REPORT-RECORD
            
            DISPLAY 'Summary report generated successfully!'.
-       
+
+       GENERATE-AMORTIZATION-SCHEDULE.
+           DISPLAY 'Enter Loan ID: ' WITH NO ADVANCING
+           ACCEPT WS-SEARCH-LOAN-ID
+
+           PERFORM SEARCH-LOAN-BY-ID
+
+           IF LOAN-ID = WS-SEARCH-LOAN-ID
+               DISPLAY 'Generating Loan Amortization Schedule...'
+               WRITE REPORT-RECORD FROM WS-REPORT-TITLE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM 'LOAN AMORTIZATION SCHEDULE'
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+               MOVE LOAN-AMOUNT TO WS-AMORT-BALANCE
+               MOVE LOAN-OPEN-DATE TO WS-AMORT-DATE-CALC
+               COMPUTE WS-AMORT-MONTHLY-RATE = LOAN-INTEREST-RATE / 1200
+               PERFORM VARYING WS-AMORT-PAYMENT-NUM FROM 1 BY 1
+                       UNTIL WS-AMORT-PAYMENT-NUM > LOAN-TERM
+                   PERFORM ADVANCE-AMORT-DATE-ONE-MONTH
+                   COMPUTE WS-AMORT-INTEREST-PORTION ROUNDED =
+                       WS-AMORT-BALANCE * WS-AMORT-MONTHLY-RATE
+                   COMPUTE WS-AMORT-PRINCIPAL-PORTION =
+                       LOAN-MONTHLY-PAYMENT - WS-AMORT-INTEREST-PORTION
+                   SUBTRACT WS-AMORT-PRINCIPAL-PORTION
+                       FROM WS-AMORT-BALANCE
+                   IF WS-AMORT-PAYMENT-NUM = LOAN-TERM
+                       MOVE 0 TO WS-AMORT-BALANCE
+                   END-IF
+                   STRING 'PMT#' WS-AMORT-PAYMENT-NUM
+                       ' DATE:' WS-AMORT-DATE-CALC
+                       ' INTEREST:' WS-AMORT-INTEREST-PORTION
+                       ' PRINCIPAL:' WS-AMORT-PRINCIPAL-PORTION
+                       ' BALANCE:' WS-AMORT-BALANCE
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-PERFORM
+
+               DISPLAY 'Loan amortization schedule generated'
+                   ' successfully!'
+           ELSE
+               DISPLAY 'Loan not found.'
+           END-IF.
+
+       ADVANCE-AMORT-DATE-ONE-MONTH.
+           COMPUTE WS-AMORT-TOTAL-MONTHS =
+               WS-AMORT-YYYY * 12 + WS-AMORT-MM - 1 + 1
+           COMPUTE WS-AMORT-YYYY = WS-AMORT-TOTAL-MONTHS / 12
+           COMPUTE WS-AMORT-MM =
+               WS-AMORT-TOTAL-MONTHS - (WS-AMORT-YYYY * 12) + 1.
+
+       GENERATE-RECONCILIATION-REPORT.
+           DISPLAY 'Generating Balance Reconciliation Report...'
+           WRITE REPORT-RECORD FROM WS-REPORT-TITLE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM 'BALANCE RECONCILIATION REPORT'
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           MOVE 0 TO WS-RECON-ACCOUNTS-CHECKED
+           MOVE 0 TO WS-RECON-MISMATCH-COUNT
+
+           MOVE 'N' TO WS-ACCOUNT-EOF
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY SET WS-ACCOUNT-EOF-YES TO TRUE
+           END-START
+           PERFORM UNTIL WS-ACCOUNT-EOF-YES
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END SET WS-ACCOUNT-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM RECONCILE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           STRING 'ACCOUNTS CHECKED:' WS-RECON-ACCOUNTS-CHECKED
+               ' MISMATCHES:' WS-RECON-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           DISPLAY 'Balance reconciliation report generated'
+               ' successfully!'.
+
+       RECONCILE-ONE-ACCOUNT.
+           ADD 1 TO WS-RECON-ACCOUNTS-CHECKED
+           MOVE 0 TO WS-RECON-COMPUTED-BALANCE
+
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           MOVE 'N' TO WS-TRANSACTION-EOF
+           PERFORM UNTIL WS-TRANSACTION-EOF-YES
+               READ TRANSACTION-FILE
+                   AT END SET WS-TRANSACTION-EOF-YES TO TRUE
+                   NOT AT END
+                       IF TRANS-ACC-ID = ACC-ID AND TRANS-COMPLETED
+                           PERFORM APPLY-TRANSACTION-TO-RECON-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-RECON-COMPUTED-BALANCE NOT = ACC-BALANCE
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+               STRING 'MISMATCH ACCT:' ACC-ID
+                   ' STORED:' ACC-BALANCE
+                   ' COMPUTED:' WS-RECON-COMPUTED-BALANCE
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
+       APPLY-TRANSACTION-TO-RECON-BALANCE.
+           EVALUATE TRUE
+               WHEN TRANS-DEPOSIT
+                   ADD TRANS-AMOUNT TO WS-RECON-COMPUTED-BALANCE
+               WHEN TRANS-WITHDRAW
+                   SUBTRACT TRANS-AMOUNT FROM WS-RECON-COMPUTED-BALANCE
+               WHEN TRANS-PAYMENT
+                   SUBTRACT TRANS-AMOUNT FROM WS-RECON-COMPUTED-BALANCE
+               WHEN TRANS-TRANSFER
+                   MOVE 0 TO WS-RECON-OUT-COUNT
+                   INSPECT TRANS-DESCRIPTION TALLYING
+                       WS-RECON-OUT-COUNT FOR ALL 'OUT'
+                   IF WS-RECON-OUT-COUNT > 0
+                       SUBTRACT TRANS-AMOUNT
+                           FROM WS-RECON-COMPUTED-BALANCE
+                   ELSE
+                       ADD TRANS-AMOUNT TO WS-RECON-COMPUTED-BALANCE
+                   END-IF
+           END-EVALUATE.
+
+       GENERATE-CUSTOMER-STATEMENT.
+           DISPLAY 'Enter Customer ID: ' WITH NO ADVANCING
+           ACCEPT WS-SEARCH-CUST-ID
+           DISPLAY 'Enter Statement From Date (YYYYMMDD): '
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-DATE-FROM
+           DISPLAY 'Enter Statement To Date (YYYYMMDD): '
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-DATE-TO
+
+           MOVE WS-SEARCH-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'Customer not found.'
+               NOT INVALID KEY
+                   PERFORM WRITE-CUSTOMER-STATEMENT
+           END-READ.
+
+       WRITE-CUSTOMER-STATEMENT.
+           DISPLAY 'Generating Customer Statement...'
+           WRITE REPORT-RECORD FROM WS-REPORT-TITLE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM 'CUSTOMER STATEMENT'
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           STRING 'CUSTOMER: ' CUST-NAME
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           STRING 'CUSTOMER ID: ' CUST-ID
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE 'N' TO WS-ACCOUNT-EOF
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY SET WS-ACCOUNT-EOF-YES TO TRUE
+           END-START
+           PERFORM UNTIL WS-ACCOUNT-EOF-YES
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END SET WS-ACCOUNT-EOF-YES TO TRUE
+                   NOT AT END
+                       IF ACC-CUST-ID = CUST-ID
+                           PERFORM WRITE-STATEMENT-ACCOUNT-SECTION
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'Customer statement generated successfully!'.
+
+       WRITE-STATEMENT-ACCOUNT-SECTION.
+           STRING '  ACCOUNT:' ACC-ID ' BALANCE:' ACC-BALANCE
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           MOVE 'N' TO WS-TRANSACTION-EOF
+           PERFORM UNTIL WS-TRANSACTION-EOF-YES
+               READ TRANSACTION-FILE
+                   AT END SET WS-TRANSACTION-EOF-YES TO TRUE
+                   NOT AT END
+                       IF TRANS-ACC-ID = ACC-ID
+                           AND TRANS-DATE >= WS-SEARCH-DATE-FROM
+                           AND TRANS-DATE <= WS-SEARCH-DATE-TO
+                           STRING '    ' TRANS-ID ' ' TRANS-TYPE
+                               ' $' TRANS-AMOUNT ' ' TRANS-DATE
+                               DELIMITED BY SIZE INTO REPORT-RECORD
+                           WRITE REPORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        DISPLAY-STATISTICS.
            DISPLAY ' '
            DISPLAY '=== SYSTEM STATISTICS ==='
@@ -1003,7 +1784,8 @@
            CLOSE TRANSACTION-FILE
            CLOSE LOAN-FILE
            CLOSE REPORT-FILE
-           
+           CLOSE AUDIT-FILE
+
            DISPLAY ' '
            DISPLAY '==============================================='
            DISPLAY '           BANKING SYSTEM SHUTDOWN'
